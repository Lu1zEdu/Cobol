@@ -11,6 +11,12 @@
                RECORD KEY IS CLI-COD
                FILE STATUS IS WS-FS.
 
+           SELECT CONTROLE ASSIGN TO "CONTROLE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-CHAVE
+               FILE STATUS IS WS-FS-CTRL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
@@ -18,10 +24,28 @@
            05 CLI-COD      PIC 9(05).
            05 CLI-NOME     PIC X(30).
            05 CLI-EMAIL    PIC X(40).
+           05 CLI-CPF      PIC X(11).
+
+       FD  CONTROLE.
+       01  REG-CONTROLE.
+           05 CTRL-CHAVE       PIC X(10).
+           05 CTRL-ULTIMO-COD  PIC 9(05).
 
        WORKING-STORAGE SECTION.
        01 WS-FS           PIC XX.
+       01 WS-FS-CTRL       PIC XX.
        01 WS-OPCAO        PIC 9.
+       01 WS-NOVO-COD     PIC 9(05).
+       01 WS-NOVO-NOME    PIC X(30).
+       01 WS-NOVO-EMAIL   PIC X(40).
+       01 WS-NOVO-CPF     PIC X(11).
+       01 WS-CPF-DUPLICADO PIC X(01).
+       01 WS-NOME-PESQUISA PIC X(30).
+       01 WS-ACHOU-NOME    PIC X(01).
+       01 WS-TAM-BUSCA     PIC 9(02).
+       01 WS-POS           PIC 9(02).
+       01 WS-CLI-BLOQUEADO PIC X(01).
+       01 WS-CTRL-BLOQUEADO PIC X(01).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -32,11 +56,29 @@
               OPEN I-O CLIENTES
            END-IF
 
+           OPEN I-O CONTROLE
+           IF WS-FS-CTRL NOT = "00"
+              OPEN OUTPUT CONTROLE
+              CLOSE CONTROLE
+              OPEN I-O CONTROLE
+           END-IF
+
+           MOVE "CLIENTE" TO CTRL-CHAVE
+           READ CONTROLE KEY IS CTRL-CHAVE
+              INVALID KEY
+                 MOVE "CLIENTE" TO CTRL-CHAVE
+                 MOVE ZERO TO CTRL-ULTIMO-COD
+                 WRITE REG-CONTROLE
+           END-READ
+
            PERFORM UNTIL WS-OPCAO = 9
               DISPLAY "=============================="
               DISPLAY " BANCO DE DADOS DE CLIENTES "
               DISPLAY "1 - Inserir Cliente"
               DISPLAY "2 - Listar Clientes"
+              DISPLAY "3 - Atualizar Cliente"
+              DISPLAY "4 - Deletar Cliente"
+              DISPLAY "5 - Buscar Cliente por Nome"
               DISPLAY "9 - Sair"
               DISPLAY "=============================="
               ACCEPT WS-OPCAO
@@ -44,25 +86,78 @@
               EVALUATE WS-OPCAO
                  WHEN 1 PERFORM INSERIR-CLIENTE
                  WHEN 2 PERFORM LISTAR-CLIENTES
+                 WHEN 3 PERFORM ALTERAR-CLIENTE
+                 WHEN 4 PERFORM EXCLUIR-CLIENTE
+                 WHEN 5 PERFORM BUSCAR-CLIENTE-POR-NOME
                  WHEN 9 CONTINUE
                  WHEN OTHER DISPLAY "Opcao invalida!"
               END-EVALUATE
            END-PERFORM.
 
            CLOSE CLIENTES
+           CLOSE CONTROLE
            STOP RUN.
 
        INSERIR-CLIENTE.
-           DISPLAY "Codigo do Cliente (5 digitos): "
-           ACCEPT CLI-COD
+           PERFORM PROXIMO-CODIGO-CLIENTE
+           DISPLAY "Codigo do Cliente: " WS-NOVO-COD
            DISPLAY "Nome do Cliente: "
-           ACCEPT CLI-NOME
+           ACCEPT WS-NOVO-NOME
            DISPLAY "Email do Cliente: "
-           ACCEPT CLI-EMAIL
+           ACCEPT WS-NOVO-EMAIL
+           DISPLAY "CPF do Cliente: "
+           ACCEPT WS-NOVO-CPF
+
+           PERFORM VERIFICAR-CPF-DUPLICADO
+           IF WS-CPF-DUPLICADO = "S"
+              DISPLAY "Erro: CPF ja cadastrado para outro cliente!"
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-NOVO-COD   TO CLI-COD
+           MOVE WS-NOVO-NOME  TO CLI-NOME
+           MOVE WS-NOVO-EMAIL TO CLI-EMAIL
+           MOVE WS-NOVO-CPF   TO CLI-CPF
 
            WRITE REG-CLIENTE
               INVALID KEY DISPLAY "Erro: Codigo duplicado!"
            END-WRITE
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           .
+
+       PROXIMO-CODIGO-CLIENTE.
+           MOVE "CLIENTE" TO CTRL-CHAVE
+           READ CONTROLE KEY IS CTRL-CHAVE
+              INVALID KEY
+                 MOVE ZERO TO CTRL-ULTIMO-COD
+           END-READ
+
+           ADD 1 TO CTRL-ULTIMO-COD
+           MOVE CTRL-ULTIMO-COD TO WS-NOVO-COD
+
+           REWRITE REG-CONTROLE
+              INVALID KEY DISPLAY "Erro ao gravar controle de codigo!"
+           END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-CONTROLE
+           .
+
+       VERIFICAR-CPF-DUPLICADO.
+           MOVE "N" TO WS-CPF-DUPLICADO
+           MOVE "00" TO WS-FS
+           MOVE 00001 TO CLI-COD
+           START CLIENTES KEY NOT LESS THAN CLI-COD
+              INVALID KEY MOVE "99" TO WS-FS
+           END-START
+
+           PERFORM UNTIL WS-FS = "99"
+              READ CLIENTES NEXT RECORD
+                 AT END MOVE "99" TO WS-FS
+                 NOT AT END
+                    IF CLI-CPF = WS-NOVO-CPF
+                       MOVE "S" TO WS-CPF-DUPLICADO
+                    END-IF
+              END-READ
+           END-PERFORM
            .
 
        LISTAR-CLIENTES.
@@ -77,6 +172,7 @@
                     DISPLAY "Codigo: " CLI-COD
                     DISPLAY "Nome  : " CLI-NOME
                     DISPLAY "Email : " CLI-EMAIL
+                    DISPLAY "CPF   : " CLI-CPF
                     DISPLAY "-------------------------"
               END-READ
            END-PERFORM
@@ -84,3 +180,107 @@
            CLOSE CLIENTES
            OPEN I-O CLIENTES
            .
+
+       ALTERAR-CLIENTE.
+           DISPLAY "Codigo do Cliente para atualizar: "
+           ACCEPT CLI-COD
+
+           READ CLIENTES KEY IS CLI-COD
+              INVALID KEY
+                 DISPLAY "Cliente nao encontrado!"
+                 EXIT PARAGRAPH
+           END-READ
+
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           IF WS-CLI-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Novo Nome: "
+           ACCEPT CLI-NOME
+           DISPLAY "Novo Email: "
+           ACCEPT CLI-EMAIL
+           DISPLAY "Novo CPF: "
+           ACCEPT CLI-CPF
+
+           REWRITE REG-CLIENTE
+              INVALID KEY DISPLAY "Erro ao atualizar!"
+           END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           .
+
+       BUSCAR-CLIENTE-POR-NOME.
+           DISPLAY "Digite parte do nome a buscar: "
+           ACCEPT WS-NOME-PESQUISA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-PESQUISA))
+               TO WS-TAM-BUSCA.
+
+           CLOSE CLIENTES
+           OPEN INPUT CLIENTES
+
+           MOVE "00" TO WS-FS
+           PERFORM UNTIL WS-FS NOT = "00"
+              READ CLIENTES NEXT RECORD
+                 AT END MOVE "99" TO WS-FS
+                 NOT AT END
+                    MOVE "N" TO WS-ACHOU-NOME
+                    PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > (31 - WS-TAM-BUSCA)
+                          OR WS-ACHOU-NOME = "S"
+                       IF CLI-NOME (WS-POS:WS-TAM-BUSCA)
+                             = WS-NOME-PESQUISA (1:WS-TAM-BUSCA)
+                          MOVE "S" TO WS-ACHOU-NOME
+                       END-IF
+                    END-PERFORM
+                    IF WS-ACHOU-NOME = "S"
+                       DISPLAY "Codigo: " CLI-COD
+                       DISPLAY "Nome  : " CLI-NOME
+                       DISPLAY "Email : " CLI-EMAIL
+                       DISPLAY "CPF   : " CLI-CPF
+                       DISPLAY "-------------------------"
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES
+           OPEN I-O CLIENTES
+           .
+
+       EXCLUIR-CLIENTE.
+           DISPLAY "Codigo do Cliente para deletar: "
+           ACCEPT CLI-COD
+
+           READ CLIENTES KEY IS CLI-COD
+              INVALID KEY
+                 DISPLAY "Cliente nao encontrado!"
+                 EXIT PARAGRAPH
+           END-READ
+
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           IF WS-CLI-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
+           DELETE CLIENTES
+              INVALID KEY DISPLAY "Erro ao deletar cliente!"
+           END-DELETE
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           .
+
+       VERIFICAR-BLOQUEIO-CLIENTES.
+           MOVE "N" TO WS-CLI-BLOQUEADO
+           IF WS-FS = "9D" OR WS-FS = "9E"
+              MOVE "S" TO WS-CLI-BLOQUEADO
+              DISPLAY "Registro em uso por outro usuario, "
+                 "tente novamente!"
+           END-IF
+           .
+
+       VERIFICAR-BLOQUEIO-CONTROLE.
+           MOVE "N" TO WS-CTRL-BLOQUEADO
+           IF WS-FS-CTRL = "9D" OR WS-FS-CTRL = "9E"
+              MOVE "S" TO WS-CTRL-BLOQUEADO
+              DISPLAY "Registro em uso por outro usuario, "
+                 "tente novamente!"
+           END-IF
+           .
