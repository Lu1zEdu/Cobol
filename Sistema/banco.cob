@@ -16,6 +16,20 @@
                RECORD KEY IS PED-COD
                FILE STATUS IS WS-FS-P.
 
+           SELECT ITENS-PEDIDO ASSIGN TO "ITENS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-CHAVE
+               FILE STATUS IS WS-FS-I.
+
+           SELECT ARQ-VENDAS ASSIGN TO "VENDAS.TMP".
+
+           SELECT CONTROLE ASSIGN TO "CONTROLE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTRL-CHAVE
+               FILE STATUS IS WS-FS-CTRL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
@@ -23,6 +37,8 @@
            05 CLI-COD      PIC 9(05).
            05 CLI-NOME     PIC X(30).
            05 CLI-EMAIL    PIC X(40).
+           05 CLI-CPF      PIC X(11).
+           05 CLI-LIMITE-CREDITO PIC 9(7)V99.
 
        FD  PEDIDOS.
        01  REG-PEDIDO.
@@ -30,11 +46,77 @@
            05 CLI-COD-P    PIC 9(05).
            05 PED-DATA     PIC X(10).
            05 PED-VALOR    PIC 9(7)V99.
+           05 PED-STATUS   PIC X(10).
+           05 PED-VENCIMENTO PIC 9(08).
+
+       FD  ITENS-PEDIDO.
+       01  REG-ITEM.
+           05 ITEM-CHAVE.
+              10 ITEM-PED-COD     PIC 9(05).
+              10 ITEM-SEQ         PIC 9(03).
+           05 ITEM-PRODUTO-COD    PIC 9(05).
+           05 ITEM-DESCRICAO      PIC X(30).
+           05 ITEM-QUANTIDADE     PIC 9(05).
+           05 ITEM-VALOR-UNIT     PIC 9(7)V99.
+
+       SD  ARQ-VENDAS.
+       01  REG-VENDA.
+           05 VEN-CLI-COD  PIC 9(05).
+           05 VEN-PED-COD  PIC 9(05).
+           05 VEN-VALOR    PIC 9(7)V99.
+
+       FD  CONTROLE.
+       01  REG-CONTROLE.
+           05 CTRL-CHAVE       PIC X(10).
+           05 CTRL-ULTIMO-COD  PIC 9(05).
 
        WORKING-STORAGE SECTION.
        01 WS-FS-C         PIC XX.
        01 WS-FS-P         PIC XX.
-       01 WS-OPCAO        PIC 9.
+       01 WS-FS-I         PIC XX.
+       01 WS-FS-CTRL      PIC XX.
+       01 WS-OPCAO        PIC 99.
+       01 WS-NOVO-COD     PIC 9(05).
+       01 WS-NOVO-NOME    PIC X(30).
+       01 WS-NOVO-EMAIL   PIC X(40).
+       01 WS-NOVO-CPF     PIC X(11).
+       01 WS-NOVO-LIMITE  PIC 9(7)V99.
+       01 WS-CPF-DUPLICADO PIC X(01).
+       01 WS-NOME-PESQUISA PIC X(30).
+       01 WS-ACHOU-NOME    PIC X(01).
+       01 WS-TAM-BUSCA     PIC 9(02).
+       01 WS-POS           PIC 9(02).
+       01 WS-QTD-ITENS      PIC 9(02).
+       01 WS-SEQ-ITEM       PIC 9(03).
+       01 WS-TOTAL-PEDIDO   PIC 9(7)V99.
+       01 WS-SUBTOTAL-ITEM  PIC 9(7)V99.
+       01 WS-ITENS-TEMP.
+           05 WS-ITEM-TEMP OCCURS 99 TIMES INDEXED BY WS-IDX-ITEM.
+              10 WS-ITEM-TEMP-PRODUTO-COD PIC 9(05).
+              10 WS-ITEM-TEMP-DESCRICAO   PIC X(30).
+              10 WS-ITEM-TEMP-QUANTIDADE  PIC 9(05).
+              10 WS-ITEM-TEMP-VALOR-UNIT  PIC 9(7)V99.
+       01 WS-EXPOSICAO-ATUAL PIC 9(7)V99.
+       01 WS-LIMITE-EXCEDIDO PIC X(01).
+       01 WS-COD-CLIENTE-PED PIC 9(05).
+       01 WS-COD-PEDIDO-NOVO PIC 9(05).
+       01 WS-DATA-INICIO      PIC X(10).
+       01 WS-DATA-FIM         PIC X(10).
+       01 WS-FIM-VENDAS       PIC X(01).
+       01 WS-PRIMEIRO-REG     PIC X(01).
+       01 WS-CLI-ATUAL        PIC 9(05).
+       01 WS-SUBTOTAL-CLIENTE PIC 9(7)V99.
+       01 WS-TOTAL-GERAL      PIC 9(7)V99.
+       01 WS-HOJE-NUM          PIC 9(08).
+       01 WS-CLI-BLOQUEADO     PIC X(01).
+       01 WS-PED-BLOQUEADO     PIC X(01).
+       01 WS-CTRL-BLOQUEADO    PIC X(01).
+       01 WS-PED-STATUS-ANTERIOR PIC X(10).
+       01 WS-DATA-INICIO-NUM   PIC 9(08).
+       01 WS-DATA-FIM-NUM      PIC 9(08).
+       01 WS-PED-DATA-NUM      PIC 9(08).
+       01 WS-DATA-CONV-ENTRADA PIC X(10).
+       01 WS-DATA-CONV-SAIDA   PIC 9(08).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -52,7 +134,37 @@
               OPEN I-O PEDIDOS
            END-IF
 
-           PERFORM UNTIL WS-OPCAO = 9
+           OPEN I-O ITENS-PEDIDO
+           IF WS-FS-I NOT = "00"
+              OPEN OUTPUT ITENS-PEDIDO
+              CLOSE ITENS-PEDIDO
+              OPEN I-O ITENS-PEDIDO
+           END-IF
+
+           OPEN I-O CONTROLE
+           IF WS-FS-CTRL NOT = "00"
+              OPEN OUTPUT CONTROLE
+              CLOSE CONTROLE
+              OPEN I-O CONTROLE
+           END-IF
+
+           MOVE "CLIENTE" TO CTRL-CHAVE
+           READ CONTROLE KEY IS CTRL-CHAVE
+              INVALID KEY
+                 MOVE "CLIENTE" TO CTRL-CHAVE
+                 MOVE ZERO TO CTRL-ULTIMO-COD
+                 WRITE REG-CONTROLE
+           END-READ
+
+           MOVE "PEDIDO" TO CTRL-CHAVE
+           READ CONTROLE KEY IS CTRL-CHAVE
+              INVALID KEY
+                 MOVE "PEDIDO" TO CTRL-CHAVE
+                 MOVE ZERO TO CTRL-ULTIMO-COD
+                 WRITE REG-CONTROLE
+           END-READ
+
+           PERFORM UNTIL WS-OPCAO = 99
               DISPLAY "=============================="
               DISPLAY " BANCO DE DADOS COBOL "
               DISPLAY "1 - Inserir Cliente"
@@ -63,7 +175,11 @@
               DISPLAY "6 - Atualizar Pedido"
               DISPLAY "7 - Deletar Cliente"
               DISPLAY "8 - Deletar Pedido"
-              DISPLAY "9 - Sair"
+              DISPLAY "9 - Buscar Cliente por Nome"
+              DISPLAY "10 - Alterar Status do Pedido"
+              DISPLAY "11 - Relatorio de Vendas por Cliente"
+              DISPLAY "12 - Relatorio de Pedidos em Atraso"
+              DISPLAY "99 - Sair"
               DISPLAY "=============================="
               ACCEPT WS-OPCAO
 
@@ -76,37 +192,120 @@
                  WHEN 6 PERFORM UPDATE-PEDIDO
                  WHEN 7 PERFORM DELETE-CLIENTE
                  WHEN 8 PERFORM DELETE-PEDIDO
-                 WHEN 9 CONTINUE
+                 WHEN 9 PERFORM BUSCAR-CLIENTE-POR-NOME
+                 WHEN 10 PERFORM ALTERAR-STATUS-PEDIDO
+                 WHEN 11 PERFORM RELATORIO-VENDAS-POR-CLIENTE
+                 WHEN 12 PERFORM RELATORIO-PEDIDOS-ATRASADOS
+                 WHEN 99 CONTINUE
                  WHEN OTHER DISPLAY "Opcao invalida!"
               END-EVALUATE
            END-PERFORM.
 
            CLOSE CLIENTES
            CLOSE PEDIDOS
+           CLOSE ITENS-PEDIDO
+           CLOSE CONTROLE
            STOP RUN.
 
        *> -------------------------
        *> INSERIR CLIENTE
        *> -------------------------
        INSERIR-CLIENTE.
-           DISPLAY "Codigo Cliente (5 digitos): "
-           ACCEPT CLI-COD
+           PERFORM PROXIMO-CODIGO-CLIENTE
+           DISPLAY "Codigo Cliente: " WS-NOVO-COD
            DISPLAY "Nome do Cliente: "
-           ACCEPT CLI-NOME
+           ACCEPT WS-NOVO-NOME
            DISPLAY "Email do Cliente: "
-           ACCEPT CLI-EMAIL
+           ACCEPT WS-NOVO-EMAIL
+           DISPLAY "CPF do Cliente: "
+           ACCEPT WS-NOVO-CPF
+           DISPLAY "Limite de Credito: "
+           ACCEPT WS-NOVO-LIMITE
+
+           PERFORM VERIFICAR-CPF-DUPLICADO
+           IF WS-CPF-DUPLICADO = "S"
+              DISPLAY "Erro: CPF ja cadastrado para outro cliente!"
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-NOVO-COD    TO CLI-COD
+           MOVE WS-NOVO-NOME   TO CLI-NOME
+           MOVE WS-NOVO-EMAIL  TO CLI-EMAIL
+           MOVE WS-NOVO-CPF    TO CLI-CPF
+           MOVE WS-NOVO-LIMITE TO CLI-LIMITE-CREDITO
 
            WRITE REG-CLIENTE
               INVALID KEY DISPLAY "Erro: Codigo duplicado!"
            END-WRITE
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           .
+
+       *> -------------------------
+       *> VERIFICAR CPF DUPLICADO
+       *> -------------------------
+       VERIFICAR-CPF-DUPLICADO.
+           MOVE "N" TO WS-CPF-DUPLICADO
+           MOVE "00" TO WS-FS-C
+           MOVE 00001 TO CLI-COD
+           START CLIENTES KEY NOT LESS THAN CLI-COD
+              INVALID KEY MOVE "99" TO WS-FS-C
+           END-START
+
+           PERFORM UNTIL WS-FS-C = "99"
+              READ CLIENTES NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-C
+                 NOT AT END
+                    IF CLI-CPF = WS-NOVO-CPF
+                       MOVE "S" TO WS-CPF-DUPLICADO
+                    END-IF
+              END-READ
+           END-PERFORM
+           .
+
+       *> -------------------------
+       *> PROXIMO CODIGO DE CLIENTE
+       *> -------------------------
+       PROXIMO-CODIGO-CLIENTE.
+           MOVE "CLIENTE" TO CTRL-CHAVE
+           READ CONTROLE KEY IS CTRL-CHAVE
+              INVALID KEY
+                 MOVE ZERO TO CTRL-ULTIMO-COD
+           END-READ
+
+           ADD 1 TO CTRL-ULTIMO-COD
+           MOVE CTRL-ULTIMO-COD TO WS-NOVO-COD
+
+           REWRITE REG-CONTROLE
+              INVALID KEY DISPLAY "Erro ao gravar controle de codigo!"
+           END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-CONTROLE
+           .
+
+       *> -------------------------
+       *> PROXIMO CODIGO DE PEDIDO
+       *> -------------------------
+       PROXIMO-CODIGO-PEDIDO.
+           MOVE "PEDIDO" TO CTRL-CHAVE
+           READ CONTROLE KEY IS CTRL-CHAVE
+              INVALID KEY
+                 MOVE ZERO TO CTRL-ULTIMO-COD
+           END-READ
+
+           ADD 1 TO CTRL-ULTIMO-COD
+           MOVE CTRL-ULTIMO-COD TO PED-COD
+
+           REWRITE REG-CONTROLE
+              INVALID KEY DISPLAY "Erro ao gravar controle de codigo!"
+           END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-CONTROLE
            .
 
        *> -------------------------
        *> INSERIR PEDIDO
        *> -------------------------
        INSERIR-PEDIDO.
-           DISPLAY "Codigo do Pedido (5 digitos): "
-           ACCEPT PED-COD
+           PERFORM PROXIMO-CODIGO-PEDIDO
+           DISPLAY "Codigo do Pedido: " PED-COD
            DISPLAY "Codigo do Cliente: "
            ACCEPT CLI-COD-P
 
@@ -117,14 +316,144 @@
                  EXIT PARAGRAPH
            END-READ
 
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           IF WS-CLI-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE PED-COD   TO WS-COD-PEDIDO-NOVO
+           MOVE CLI-COD-P TO WS-COD-CLIENTE-PED
+
            DISPLAY "Data do Pedido (DD/MM/AAAA): "
            ACCEPT PED-DATA
-           DISPLAY "Valor do Pedido: "
-           ACCEPT PED-VALOR
+           DISPLAY "Data de Vencimento (AAAAMMDD): "
+           ACCEPT PED-VENCIMENTO
+           MOVE "PENDENTE" TO PED-STATUS
+           MOVE ZERO TO WS-TOTAL-PEDIDO
+
+           DISPLAY "Quantos itens tem este pedido: "
+           ACCEPT WS-QTD-ITENS
+
+           MOVE ZERO TO WS-SEQ-ITEM
+           PERFORM UNTIL WS-SEQ-ITEM >= WS-QTD-ITENS
+              ADD 1 TO WS-SEQ-ITEM
+              PERFORM COLETAR-ITEM-PEDIDO
+           END-PERFORM
+
+           MOVE WS-COD-PEDIDO-NOVO TO PED-COD
+           MOVE WS-TOTAL-PEDIDO    TO PED-VALOR
+
+           PERFORM VERIFICAR-LIMITE-CREDITO
+           IF WS-LIMITE-EXCEDIDO = "S"
+              DISPLAY "Erro: pedido excede o limite de credito!"
+              EXIT PARAGRAPH
+           END-IF
 
            WRITE REG-PEDIDO
-              INVALID KEY DISPLAY "Erro: Codigo de pedido duplicado!"
+              INVALID KEY
+                 DISPLAY "Erro: Codigo de pedido duplicado!"
+                 EXIT PARAGRAPH
            END-WRITE
+
+           PERFORM VERIFICAR-BLOQUEIO-PEDIDOS
+           IF WS-PED-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM GRAVAR-ITENS-PEDIDO
+           .
+
+       *> -------------------------
+       *> VERIFICAR LIMITE DE CREDITO
+       *> -------------------------
+       VERIFICAR-LIMITE-CREDITO.
+           MOVE ZERO TO WS-EXPOSICAO-ATUAL
+           MOVE "N"  TO WS-LIMITE-EXCEDIDO
+
+           CLOSE PEDIDOS
+           OPEN INPUT PEDIDOS
+
+           MOVE "00" TO WS-FS-P
+           PERFORM UNTIL WS-FS-P NOT = "00"
+              READ PEDIDOS NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-P
+                 NOT AT END
+                    IF CLI-COD-P = WS-COD-CLIENTE-PED
+                       AND PED-COD NOT = WS-COD-PEDIDO-NOVO
+                       AND PED-STATUS NOT = "CANCELADO"
+                       ADD PED-VALOR TO WS-EXPOSICAO-ATUAL
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+           OPEN I-O PEDIDOS
+
+           MOVE WS-COD-CLIENTE-PED TO CLI-COD
+           READ CLIENTES KEY IS CLI-COD
+              INVALID KEY CONTINUE
+           END-READ
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+
+           IF WS-CLI-BLOQUEADO = "S"
+              MOVE "S" TO WS-LIMITE-EXCEDIDO
+           ELSE
+              IF (WS-EXPOSICAO-ATUAL + WS-TOTAL-PEDIDO)
+                    > CLI-LIMITE-CREDITO
+                 MOVE "S" TO WS-LIMITE-EXCEDIDO
+              END-IF
+           END-IF
+
+           MOVE WS-COD-PEDIDO-NOVO TO PED-COD
+           .
+
+       *> -------------------------
+       *> COLETAR ITEM DO PEDIDO (em memoria, sem gravar ainda -
+       *> a gravacao so ocorre depois que o limite de credito
+       *> do cliente for verificado, em GRAVAR-ITENS-PEDIDO)
+       *> -------------------------
+       COLETAR-ITEM-PEDIDO.
+           SET WS-IDX-ITEM TO WS-SEQ-ITEM
+
+           DISPLAY "  Item " WS-SEQ-ITEM " - Codigo do Produto: "
+           ACCEPT WS-ITEM-TEMP-PRODUTO-COD (WS-IDX-ITEM)
+           DISPLAY "  Descricao do Produto: "
+           ACCEPT WS-ITEM-TEMP-DESCRICAO (WS-IDX-ITEM)
+           DISPLAY "  Quantidade: "
+           ACCEPT WS-ITEM-TEMP-QUANTIDADE (WS-IDX-ITEM)
+           DISPLAY "  Valor Unitario: "
+           ACCEPT WS-ITEM-TEMP-VALOR-UNIT (WS-IDX-ITEM)
+
+           COMPUTE WS-SUBTOTAL-ITEM
+              = WS-ITEM-TEMP-QUANTIDADE (WS-IDX-ITEM)
+                * WS-ITEM-TEMP-VALOR-UNIT (WS-IDX-ITEM)
+           ADD WS-SUBTOTAL-ITEM TO WS-TOTAL-PEDIDO
+           .
+
+       *> -------------------------
+       *> GRAVAR ITENS DO PEDIDO (a partir da tabela em memoria,
+       *> uma vez que o pedido ja passou por todas as validacoes)
+       *> -------------------------
+       GRAVAR-ITENS-PEDIDO.
+           MOVE ZERO TO WS-SEQ-ITEM
+           PERFORM UNTIL WS-SEQ-ITEM >= WS-QTD-ITENS
+              ADD 1 TO WS-SEQ-ITEM
+              SET WS-IDX-ITEM TO WS-SEQ-ITEM
+              MOVE WS-COD-PEDIDO-NOVO TO ITEM-PED-COD
+              MOVE WS-SEQ-ITEM        TO ITEM-SEQ
+              MOVE WS-ITEM-TEMP-PRODUTO-COD (WS-IDX-ITEM)
+                 TO ITEM-PRODUTO-COD
+              MOVE WS-ITEM-TEMP-DESCRICAO (WS-IDX-ITEM)
+                 TO ITEM-DESCRICAO
+              MOVE WS-ITEM-TEMP-QUANTIDADE (WS-IDX-ITEM)
+                 TO ITEM-QUANTIDADE
+              MOVE WS-ITEM-TEMP-VALOR-UNIT (WS-IDX-ITEM)
+                 TO ITEM-VALOR-UNIT
+              WRITE REG-ITEM
+                 INVALID KEY
+                    DISPLAY "Erro ao gravar item do pedido!"
+              END-WRITE
+           END-PERFORM
            .
 
        *> -------------------------
@@ -142,6 +471,8 @@
                     DISPLAY "Codigo: " CLI-COD
                     DISPLAY "Nome  : " CLI-NOME
                     DISPLAY "Email : " CLI-EMAIL
+                    DISPLAY "CPF   : " CLI-CPF
+                    DISPLAY "Limite: R$" CLI-LIMITE-CREDITO
                     DISPLAY "-------------------------"
               END-READ
            END-PERFORM
@@ -171,6 +502,8 @@
                           DISPLAY " Cliente: " CLI-NOME " (" CLI-COD ")"
                           DISPLAY " Data: " PED-DATA
                           DISPLAY " Valor: R$" PED-VALOR
+                          DISPLAY " Status: " PED-STATUS
+                          PERFORM LISTAR-ITENS-DO-PEDIDO
                           DISPLAY "-------------------------"
                     END-READ
               END-READ
@@ -180,6 +513,257 @@
            OPEN I-O PEDIDOS
            .
 
+       *> -------------------------
+       *> LISTAR ITENS DO PEDIDO
+       *> -------------------------
+       LISTAR-ITENS-DO-PEDIDO.
+           MOVE PED-COD TO ITEM-PED-COD
+           MOVE 1       TO ITEM-SEQ
+
+           CLOSE ITENS-PEDIDO
+           OPEN INPUT ITENS-PEDIDO
+
+           START ITENS-PEDIDO KEY NOT LESS THAN ITEM-CHAVE
+              INVALID KEY MOVE "99" TO WS-FS-I
+              NOT INVALID KEY MOVE "00" TO WS-FS-I
+           END-START
+
+           PERFORM UNTIL WS-FS-I NOT = "00"
+              READ ITENS-PEDIDO NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-I
+                 NOT AT END
+                    IF ITEM-PED-COD NOT = PED-COD
+                       MOVE "99" TO WS-FS-I
+                    ELSE
+                       DISPLAY "   Item " ITEM-SEQ
+                          ": " ITEM-DESCRICAO
+                       DISPLAY "      Qtd: " ITEM-QUANTIDADE
+                          " Unit: R$" ITEM-VALOR-UNIT
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE ITENS-PEDIDO
+           OPEN I-O ITENS-PEDIDO
+           .
+
+       *> -------------------------
+       *> BUSCAR CLIENTE POR NOME
+       *> -------------------------
+       BUSCAR-CLIENTE-POR-NOME.
+           DISPLAY "Digite parte do nome a buscar: "
+           ACCEPT WS-NOME-PESQUISA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-PESQUISA))
+               TO WS-TAM-BUSCA.
+
+           CLOSE CLIENTES
+           OPEN INPUT CLIENTES
+
+           MOVE "00" TO WS-FS-C
+           PERFORM UNTIL WS-FS-C NOT = "00"
+              READ CLIENTES NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-C
+                 NOT AT END
+                    MOVE "N" TO WS-ACHOU-NOME
+                    PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > (31 - WS-TAM-BUSCA)
+                          OR WS-ACHOU-NOME = "S"
+                       IF CLI-NOME (WS-POS:WS-TAM-BUSCA)
+                             = WS-NOME-PESQUISA (1:WS-TAM-BUSCA)
+                          MOVE "S" TO WS-ACHOU-NOME
+                       END-IF
+                    END-PERFORM
+                    IF WS-ACHOU-NOME = "S"
+                       DISPLAY "Codigo: " CLI-COD
+                       DISPLAY "Nome  : " CLI-NOME
+                       DISPLAY "Email : " CLI-EMAIL
+                       DISPLAY "CPF   : " CLI-CPF
+                       DISPLAY "-------------------------"
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES
+           OPEN I-O CLIENTES
+           .
+
+       *> -------------------------
+       *> ALTERAR STATUS DO PEDIDO
+       *> -------------------------
+       ALTERAR-STATUS-PEDIDO.
+           DISPLAY "Codigo do Pedido: "
+           ACCEPT PED-COD
+
+           READ PEDIDOS KEY IS PED-COD
+              INVALID KEY
+                 DISPLAY "Pedido nao encontrado!"
+                 EXIT PARAGRAPH
+           END-READ
+
+           PERFORM VERIFICAR-BLOQUEIO-PEDIDOS
+           IF WS-PED-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE PED-STATUS TO WS-PED-STATUS-ANTERIOR
+           DISPLAY "Status atual: " PED-STATUS
+           DISPLAY "Novo status (PENDENTE/PAGO/CANCELADO): "
+           ACCEPT PED-STATUS
+
+           IF PED-STATUS NOT = "PENDENTE"
+              AND PED-STATUS NOT = "PAGO"
+              AND PED-STATUS NOT = "CANCELADO"
+              DISPLAY "Status invalido! Nada foi alterado."
+              MOVE WS-PED-STATUS-ANTERIOR TO PED-STATUS
+              EXIT PARAGRAPH
+           END-IF
+
+           REWRITE REG-PEDIDO
+              INVALID KEY DISPLAY "Erro ao atualizar status!"
+           END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-PEDIDOS
+           .
+
+       *> -------------------------
+       *> RELATORIO DE VENDAS POR CLIENTE
+       *> -------------------------
+       RELATORIO-VENDAS-POR-CLIENTE.
+           DISPLAY "Data Inicial (DD/MM/AAAA): "
+           ACCEPT WS-DATA-INICIO
+           DISPLAY "Data Final (DD/MM/AAAA): "
+           ACCEPT WS-DATA-FIM
+
+           MOVE WS-DATA-INICIO TO WS-DATA-CONV-ENTRADA
+           PERFORM CONVERTER-DATA-AAAAMMDD
+           MOVE WS-DATA-CONV-SAIDA TO WS-DATA-INICIO-NUM
+
+           MOVE WS-DATA-FIM TO WS-DATA-CONV-ENTRADA
+           PERFORM CONVERTER-DATA-AAAAMMDD
+           MOVE WS-DATA-CONV-SAIDA TO WS-DATA-FIM-NUM
+
+           SORT ARQ-VENDAS ON ASCENDING KEY VEN-CLI-COD
+              INPUT PROCEDURE IS CARREGAR-VENDAS-PERIODO
+              OUTPUT PROCEDURE IS IMPRIMIR-RELATORIO-VENDAS
+           .
+
+       CARREGAR-VENDAS-PERIODO.
+           CLOSE PEDIDOS
+           OPEN INPUT PEDIDOS
+
+           MOVE "00" TO WS-FS-P
+           PERFORM UNTIL WS-FS-P NOT = "00"
+              READ PEDIDOS NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-P
+                 NOT AT END
+                    MOVE PED-DATA TO WS-DATA-CONV-ENTRADA
+                    PERFORM CONVERTER-DATA-AAAAMMDD
+                    MOVE WS-DATA-CONV-SAIDA TO WS-PED-DATA-NUM
+                    IF WS-PED-DATA-NUM >= WS-DATA-INICIO-NUM
+                       AND WS-PED-DATA-NUM <= WS-DATA-FIM-NUM
+                       AND PED-STATUS NOT = "CANCELADO"
+                       MOVE CLI-COD-P TO VEN-CLI-COD
+                       MOVE PED-COD   TO VEN-PED-COD
+                       MOVE PED-VALOR TO VEN-VALOR
+                       RELEASE REG-VENDA
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+           OPEN I-O PEDIDOS
+           .
+
+       *> -------------------------
+       *> CONVERTER DATA DD/MM/AAAA PARA AAAAMMDD
+       *> -------------------------
+       CONVERTER-DATA-AAAAMMDD.
+           MOVE WS-DATA-CONV-ENTRADA(7:4) TO WS-DATA-CONV-SAIDA(1:4)
+           MOVE WS-DATA-CONV-ENTRADA(4:2) TO WS-DATA-CONV-SAIDA(5:2)
+           MOVE WS-DATA-CONV-ENTRADA(1:2) TO WS-DATA-CONV-SAIDA(7:2)
+           .
+
+       IMPRIMIR-RELATORIO-VENDAS.
+           MOVE "N"    TO WS-FIM-VENDAS
+           MOVE "S"    TO WS-PRIMEIRO-REG
+           MOVE ZERO   TO WS-SUBTOTAL-CLIENTE
+           MOVE ZERO   TO WS-TOTAL-GERAL
+           MOVE ZERO   TO WS-CLI-ATUAL
+
+           DISPLAY "===== RELATORIO DE VENDAS POR CLIENTE ====="
+
+           PERFORM UNTIL WS-FIM-VENDAS = "S"
+              RETURN ARQ-VENDAS
+                 AT END MOVE "S" TO WS-FIM-VENDAS
+                 NOT AT END
+                    IF WS-PRIMEIRO-REG = "S"
+                       MOVE VEN-CLI-COD TO WS-CLI-ATUAL
+                       MOVE "N" TO WS-PRIMEIRO-REG
+                    END-IF
+
+                    IF VEN-CLI-COD NOT = WS-CLI-ATUAL
+                       PERFORM IMPRIMIR-SUBTOTAL-CLIENTE
+                       MOVE VEN-CLI-COD TO WS-CLI-ATUAL
+                       MOVE ZERO TO WS-SUBTOTAL-CLIENTE
+                    END-IF
+
+                    ADD VEN-VALOR TO WS-SUBTOTAL-CLIENTE
+                    ADD VEN-VALOR TO WS-TOTAL-GERAL
+              END-RETURN
+           END-PERFORM
+
+           IF WS-PRIMEIRO-REG = "N"
+              PERFORM IMPRIMIR-SUBTOTAL-CLIENTE
+           END-IF
+
+           DISPLAY "---------------------------------------------"
+           DISPLAY "TOTAL GERAL: R$" WS-TOTAL-GERAL
+           .
+
+       IMPRIMIR-SUBTOTAL-CLIENTE.
+           MOVE WS-CLI-ATUAL TO CLI-COD
+           READ CLIENTES KEY IS CLI-COD
+              INVALID KEY MOVE SPACES TO CLI-NOME
+           END-READ
+           DISPLAY "Cliente: " CLI-NOME " (" WS-CLI-ATUAL ")"
+           DISPLAY "  Subtotal: R$" WS-SUBTOTAL-CLIENTE
+           .
+
+       *> -------------------------
+       *> RELATORIO DE PEDIDOS EM ATRASO
+       *> -------------------------
+       RELATORIO-PEDIDOS-ATRASADOS.
+           ACCEPT WS-HOJE-NUM FROM DATE YYYYMMDD
+
+           CLOSE PEDIDOS
+           OPEN INPUT PEDIDOS
+
+           DISPLAY "===== PEDIDOS EM ATRASO ====="
+           MOVE "00" TO WS-FS-P
+           PERFORM UNTIL WS-FS-P NOT = "00"
+              READ PEDIDOS NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-P
+                 NOT AT END
+                    IF PED-VENCIMENTO < WS-HOJE-NUM
+                       AND PED-STATUS NOT = "PAGO"
+                       AND PED-STATUS NOT = "CANCELADO"
+                       MOVE CLI-COD-P TO CLI-COD
+                       READ CLIENTES KEY IS CLI-COD
+                          INVALID KEY MOVE SPACES TO CLI-NOME
+                       END-READ
+                       DISPLAY "Pedido: " PED-COD
+                       DISPLAY " Cliente    : " CLI-NOME
+                       DISPLAY " Vencimento : " PED-VENCIMENTO
+                       DISPLAY " Status     : " PED-STATUS
+                       DISPLAY " Valor      : R$" PED-VALOR
+                       DISPLAY "-------------------------"
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+           OPEN I-O PEDIDOS
+           .
+
        *> -------------------------
        *> UPDATE CLIENTE
        *> -------------------------
@@ -193,14 +777,24 @@
                  EXIT PARAGRAPH
            END-READ
 
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           IF WS-CLI-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
            DISPLAY "Novo Nome: "
            ACCEPT CLI-NOME
            DISPLAY "Novo Email: "
            ACCEPT CLI-EMAIL
+           DISPLAY "Novo CPF: "
+           ACCEPT CLI-CPF
+           DISPLAY "Novo Limite de Credito: "
+           ACCEPT CLI-LIMITE-CREDITO
 
            REWRITE REG-CLIENTE
               INVALID KEY DISPLAY "Erro ao atualizar!"
            END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
            .
 
        *> -------------------------
@@ -216,14 +810,18 @@
                  EXIT PARAGRAPH
            END-READ
 
+           PERFORM VERIFICAR-BLOQUEIO-PEDIDOS
+           IF WS-PED-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
            DISPLAY "Nova Data (DD/MM/AAAA): "
            ACCEPT PED-DATA
-           DISPLAY "Novo Valor: "
-           ACCEPT PED-VALOR
 
            REWRITE REG-PEDIDO
               INVALID KEY DISPLAY "Erro ao atualizar!"
            END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-PEDIDOS
            .
 
        *> -------------------------
@@ -239,9 +837,15 @@
                  EXIT PARAGRAPH
            END-READ
 
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
+           IF WS-CLI-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
            DELETE CLIENTES
               INVALID KEY DISPLAY "Erro ao deletar cliente!"
            END-DELETE
+           PERFORM VERIFICAR-BLOQUEIO-CLIENTES
            .
 
        *> -------------------------
@@ -257,8 +861,80 @@
                  EXIT PARAGRAPH
            END-READ
 
+           PERFORM VERIFICAR-BLOQUEIO-PEDIDOS
+           IF WS-PED-BLOQUEADO = "S"
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM EXCLUIR-ITENS-DO-PEDIDO
+
            DELETE PEDIDOS
               INVALID KEY DISPLAY "Erro ao deletar pedido!"
            END-DELETE
+           PERFORM VERIFICAR-BLOQUEIO-PEDIDOS
+           .
+
+       *> -------------------------
+       *> EXCLUIR ITENS DO PEDIDO
+       *> -------------------------
+       EXCLUIR-ITENS-DO-PEDIDO.
+           MOVE PED-COD TO ITEM-PED-COD
+           MOVE 1       TO ITEM-SEQ
+
+           START ITENS-PEDIDO KEY NOT LESS THAN ITEM-CHAVE
+              INVALID KEY MOVE "99" TO WS-FS-I
+              NOT INVALID KEY MOVE "00" TO WS-FS-I
+           END-START
+
+           PERFORM UNTIL WS-FS-I NOT = "00"
+              READ ITENS-PEDIDO NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-I
+                 NOT AT END
+                    IF ITEM-PED-COD NOT = PED-COD
+                       MOVE "99" TO WS-FS-I
+                    ELSE
+                       DELETE ITENS-PEDIDO
+                          INVALID KEY
+                             DISPLAY "Erro ao deletar item do pedido!"
+                       END-DELETE
+                    END-IF
+              END-READ
+           END-PERFORM
+           .
+
+       *> -------------------------
+       *> VERIFICAR BLOQUEIO - CLIENTES
+       *> -------------------------
+       VERIFICAR-BLOQUEIO-CLIENTES.
+           MOVE "N" TO WS-CLI-BLOQUEADO
+           IF WS-FS-C = "9D" OR WS-FS-C = "9E"
+              MOVE "S" TO WS-CLI-BLOQUEADO
+              DISPLAY "Registro em uso por outro usuario, "
+                 "tente novamente!"
+           END-IF
+           .
+
+       *> -------------------------
+       *> VERIFICAR BLOQUEIO - PEDIDOS
+       *> -------------------------
+       VERIFICAR-BLOQUEIO-PEDIDOS.
+           MOVE "N" TO WS-PED-BLOQUEADO
+           IF WS-FS-P = "9D" OR WS-FS-P = "9E"
+              MOVE "S" TO WS-PED-BLOQUEADO
+              DISPLAY "Registro em uso por outro usuario, "
+                 "tente novamente!"
+           END-IF
+           .
+
+       *> -------------------------
+       *> VERIFICAR BLOQUEIO - CONTROLE
+       *> -------------------------
+       VERIFICAR-BLOQUEIO-CONTROLE.
+           MOVE "N" TO WS-CTRL-BLOQUEADO
+           IF WS-FS-CTRL = "9D" OR WS-FS-CTRL = "9E"
+              MOVE "S" TO WS-CTRL-BLOQUEADO
+              DISPLAY "Registro em uso por outro usuario, "
+                 "tente novamente!"
+           END-IF
            .
          END PROGRAM BANCO-COBOL.
\ No newline at end of file
