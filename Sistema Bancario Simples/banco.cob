@@ -11,20 +11,75 @@
                RECORD KEY IS CONTA-NUMERO
                FILE STATUS IS FS.
 
+           SELECT TRANSACOES ASSIGN TO "transacoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANS.
+
+           SELECT ENTRADA-LOTE ASSIGN TO "entrada.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ENTRADA.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTAS.
        01 REG-CONTA.
            05 CONTA-NUMERO     PIC 9(6).
            05 CONTA-NOME       PIC X(30).
-           05 CONTA-SALDO      PIC 9(7)V99.
+           05 CONTA-SALDO      PIC S9(7)V99.
+           05 CONTA-LIMITE     PIC 9(7)V99.
+           05 CONTA-SENHA      PIC X(04).
+
+       FD TRANSACOES.
+       01 REG-TRANSACAO.
+           05 TRANS-CONTA      PIC 9(6).
+           05 TRANS-TIPO       PIC X(10).
+           05 TRANS-VALOR      PIC 9(7)V99.
+           05 TRANS-SALDO      PIC S9(7)V99.
+           05 TRANS-DATA-HORA  PIC X(14).
+
+       FD ENTRADA-LOTE.
+       01 REG-ENTRADA.
+           05 ENT-CONTA        PIC 9(6).
+           05 ENT-TIPO         PIC X(01).
+           05 ENT-VALOR        PIC 9(7)V99.
+           05 ENT-SENHA        PIC X(04).
 
        WORKING-STORAGE SECTION.
        77 FS                PIC XX.
+       77 FS-TRANS          PIC XX.
+       77 FS-ENTRADA        PIC XX.
+       77 WS-LOTE-ACEITOS     PIC 9(5).
+       77 WS-LOTE-REJEITADOS  PIC 9(5).
+       77 WS-SENHA             PIC X(04).
        77 OPCAO             PIC 9.
        77 VALOR             PIC 9(7)V99.
        77 WS-LINHA          PIC X(80).
        77 WS-CONTA-INICIO   PIC 9(6) VALUE 000001. *> para o START
+       77 WS-DATA-HOJE      PIC 9(8).
+       77 WS-HORA-AGORA     PIC 9(8).
+       77 WS-DATA-INICIO    PIC 9(8).
+       77 WS-DATA-FIM       PIC 9(8).
+       77 WS-TRANS-DATA     PIC 9(8).
+       77 WS-SALDO-ABERTURA   PIC S9(7)V99.
+       77 WS-SALDO-FECHAMENTO PIC S9(7)V99.
+       77 WS-ACHOU-MOVIMENTO  PIC X(01) VALUE "N".
+       77 WS-CONTA-DESTINO    PIC 9(6).
+       77 WS-VALOR-TRANSF     PIC 9(7)V99.
+       77 WS-CONTA-BLOQUEADA  PIC X(01).
+
+       01 WS-REC-ORIGEM.
+           05 WS-OR-NUMERO     PIC 9(6).
+           05 WS-OR-NOME       PIC X(30).
+           05 WS-OR-SALDO      PIC S9(7)V99.
+           05 WS-OR-LIMITE     PIC 9(7)V99.
+           05 WS-OR-SENHA      PIC X(04).
+
+       01 WS-REC-DESTINO.
+           05 WS-DE-NUMERO     PIC 9(6).
+           05 WS-DE-NOME       PIC X(30).
+           05 WS-DE-SALDO      PIC S9(7)V99.
+           05 WS-DE-LIMITE     PIC 9(7)V99.
+           05 WS-DE-SENHA      PIC X(04).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -35,6 +90,13 @@
               OPEN I-O CONTAS
            END-IF
 
+           OPEN EXTEND TRANSACOES
+           IF FS-TRANS NOT = "00"
+              OPEN OUTPUT TRANSACOES
+              CLOSE TRANSACOES
+              OPEN EXTEND TRANSACOES
+           END-IF
+
            PERFORM UNTIL OPCAO = 9
               DISPLAY "============================"
               DISPLAY "   SISTEMA BANCARIO COBOL"
@@ -43,6 +105,9 @@
               DISPLAY "3 - Depositar"
               DISPLAY "4 - Sacar"
               DISPLAY "5 - Excluir conta"
+              DISPLAY "6 - Extrato"
+              DISPLAY "7 - Transferir"
+              DISPLAY "8 - Processar lote de transacoes"
               DISPLAY "9 - Sair"
               DISPLAY "============================"
               ACCEPT OPCAO
@@ -53,12 +118,16 @@
                  WHEN 3 PERFORM DEPOSITAR
                  WHEN 4 PERFORM SACAR
                  WHEN 5 PERFORM EXCLUIR-CONTA
+                 WHEN 6 PERFORM EXTRATO-CONTA
+                 WHEN 7 PERFORM TRANSFERIR
+                 WHEN 8 PERFORM PROCESSAR-LOTE
                  WHEN 9 DISPLAY "Encerrando sistema..."
                  WHEN OTHER DISPLAY "Opcao invalida!"
               END-EVALUATE
            END-PERFORM
 
            CLOSE CONTAS
+           CLOSE TRANSACOES
            STOP RUN.
 
        *> ===============================
@@ -69,10 +138,15 @@
            ACCEPT CONTA-NUMERO
            DISPLAY "Nome do titular: "
            ACCEPT CONTA-NOME
+           DISPLAY "Limite de cheque especial: "
+           ACCEPT CONTA-LIMITE
+           DISPLAY "Senha (PIN de 4 digitos): "
+           ACCEPT CONTA-SENHA
            MOVE 0 TO CONTA-SALDO
            WRITE REG-CONTA
               INVALID KEY DISPLAY "Conta ja existente!"
            END-WRITE
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
            .
 
        *> ===============================
@@ -89,9 +163,10 @@
               READ CONTAS NEXT RECORD
                  AT END MOVE "99" TO FS
                  NOT AT END
-                    DISPLAY "Conta: " CONTA-NUMERO
-                    DISPLAY "Nome : " CONTA-NOME
-                    DISPLAY "Saldo: " CONTA-SALDO
+                    DISPLAY "Conta : " CONTA-NUMERO
+                    DISPLAY "Nome  : " CONTA-NOME
+                    DISPLAY "Saldo : " CONTA-SALDO
+                    DISPLAY "Limite: " CONTA-LIMITE
                     DISPLAY "---------------------------"
               END-READ
            END-PERFORM
@@ -107,14 +182,32 @@
            READ CONTAS RECORD
               INVALID KEY DISPLAY "Conta nao encontrada!"
               NOT INVALID KEY
-                 DISPLAY "Valor a depositar: "
-                 ACCEPT VALOR
-                 ADD VALOR TO CONTA-SALDO
-                 REWRITE REG-CONTA
-                 DISPLAY "Deposito realizado."
+                 PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                 IF WS-CONTA-BLOQUEADA = "N"
+                    DISPLAY "Valor a depositar: "
+                    ACCEPT VALOR
+                    ADD VALOR TO CONTA-SALDO
+                    REWRITE REG-CONTA
+                    PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                    IF WS-CONTA-BLOQUEADA = "N"
+                       PERFORM REGISTRAR-TRANSACAO-DEPOSITO
+                       DISPLAY "Deposito realizado."
+                    END-IF
+                 END-IF
            END-READ
            .
 
+       *> ===============================
+       *> REGISTRAR TRANSACAO - DEPOSITO
+       *> ===============================
+       REGISTRAR-TRANSACAO-DEPOSITO.
+           MOVE CONTA-NUMERO TO TRANS-CONTA
+           MOVE "DEPOSITO"   TO TRANS-TIPO
+           MOVE VALOR        TO TRANS-VALOR
+           MOVE CONTA-SALDO  TO TRANS-SALDO
+           PERFORM GRAVAR-TRANSACAO
+           .
+
        *> ===============================
        *> SACAR
        *> ===============================
@@ -124,28 +217,394 @@
            READ CONTAS RECORD
               INVALID KEY DISPLAY "Conta nao encontrada!"
               NOT INVALID KEY
-                 DISPLAY "Valor a sacar: "
-                 ACCEPT VALOR
-                 IF VALOR > CONTA-SALDO
-                    DISPLAY "Saldo insuficiente!"
-                 ELSE
-                    SUBTRACT VALOR FROM CONTA-SALDO
-                    REWRITE REG-CONTA
-                    DISPLAY "Saque realizado."
+                 PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                 IF WS-CONTA-BLOQUEADA = "N"
+                    DISPLAY "Senha: "
+                    ACCEPT WS-SENHA
+                    IF WS-SENHA NOT = CONTA-SENHA
+                       DISPLAY "Senha incorreta!"
+                    ELSE
+                       DISPLAY "Valor a sacar: "
+                       ACCEPT VALOR
+                       IF VALOR > CONTA-SALDO + CONTA-LIMITE
+                          DISPLAY "Saldo insuficiente!"
+                       ELSE
+                          SUBTRACT VALOR FROM CONTA-SALDO
+                          REWRITE REG-CONTA
+                          PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                          IF WS-CONTA-BLOQUEADA = "N"
+                             PERFORM REGISTRAR-TRANSACAO-SAQUE
+                             DISPLAY "Saque realizado."
+                          END-IF
+                       END-IF
+                    END-IF
                  END-IF
            END-READ
            .
 
+       *> ===============================
+       *> REGISTRAR TRANSACAO - SAQUE
+       *> ===============================
+       REGISTRAR-TRANSACAO-SAQUE.
+           MOVE CONTA-NUMERO TO TRANS-CONTA
+           MOVE "SAQUE"      TO TRANS-TIPO
+           MOVE VALOR        TO TRANS-VALOR
+           MOVE CONTA-SALDO  TO TRANS-SALDO
+           PERFORM GRAVAR-TRANSACAO
+           .
+
        *> ===============================
        *> EXCLUIR CONTA
        *> ===============================
        EXCLUIR-CONTA.
            DISPLAY "Numero da conta: "
            ACCEPT CONTA-NUMERO
-           DELETE CONTAS RECORD
+           READ CONTAS RECORD
               INVALID KEY DISPLAY "Conta nao encontrada!"
-              NOT INVALID KEY DISPLAY "Conta excluida."
-           END-DELETE
+              NOT INVALID KEY
+                 PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                 IF WS-CONTA-BLOQUEADA = "N"
+                    DISPLAY "Senha: "
+                    ACCEPT WS-SENHA
+                    IF WS-SENHA NOT = CONTA-SENHA
+                       DISPLAY "Senha incorreta!"
+                    ELSE
+                       DELETE CONTAS RECORD
+                          INVALID KEY DISPLAY "Conta nao encontrada!"
+                          NOT INVALID KEY
+                             PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                             IF WS-CONTA-BLOQUEADA = "N"
+                                PERFORM REGISTRAR-TRANSACAO-EXCLUSAO
+                                DISPLAY "Conta excluida."
+                             END-IF
+                       END-DELETE
+                    END-IF
+                 END-IF
+           END-READ
+           .
+
+       *> ===============================
+       *> REGISTRAR TRANSACAO - EXCLUSAO
+       *> ===============================
+       REGISTRAR-TRANSACAO-EXCLUSAO.
+           MOVE CONTA-NUMERO TO TRANS-CONTA
+           MOVE "EXCLUSAO"   TO TRANS-TIPO
+           MOVE ZEROS        TO TRANS-VALOR
+           MOVE CONTA-SALDO  TO TRANS-SALDO
+           PERFORM GRAVAR-TRANSACAO
+           .
+
+       *> ===============================
+       *> TRANSFERIR ENTRE CONTAS
+       *> ===============================
+       TRANSFERIR.
+           DISPLAY "Conta de origem : "
+           ACCEPT CONTA-NUMERO
+           READ CONTAS RECORD
+              INVALID KEY
+                 DISPLAY "Conta de origem nao encontrada!"
+                 EXIT PARAGRAPH
+           END-READ
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              EXIT PARAGRAPH
+           END-IF
+           MOVE REG-CONTA TO WS-REC-ORIGEM
+
+           DISPLAY "Senha: "
+           ACCEPT WS-SENHA
+           IF WS-SENHA NOT = WS-OR-SENHA
+              DISPLAY "Senha incorreta!"
+              EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Conta de destino: "
+           ACCEPT WS-CONTA-DESTINO
+           MOVE WS-CONTA-DESTINO TO CONTA-NUMERO
+           READ CONTAS RECORD
+              INVALID KEY
+                 DISPLAY "Conta de destino nao encontrada!"
+                 EXIT PARAGRAPH
+           END-READ
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              EXIT PARAGRAPH
+           END-IF
+           MOVE REG-CONTA TO WS-REC-DESTINO
+
+           DISPLAY "Valor a transferir: "
+           ACCEPT WS-VALOR-TRANSF
+
+           MOVE WS-OR-NUMERO TO CONTA-NUMERO
+           READ CONTAS RECORD
+              INVALID KEY
+                 DISPLAY "Erro ao reler a conta de origem!"
+                 EXIT PARAGRAPH
+           END-READ
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              EXIT PARAGRAPH
+           END-IF
+
+           IF WS-VALOR-TRANSF > CONTA-SALDO + CONTA-LIMITE
+              DISPLAY "Saldo insuficiente na conta de origem!"
+              EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT WS-VALOR-TRANSF FROM CONTA-SALDO
+           REWRITE REG-CONTA
+              INVALID KEY
+                 DISPLAY "Erro ao atualizar a conta de origem!"
+                 EXIT PARAGRAPH
+           END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              EXIT PARAGRAPH
+           END-IF
+           MOVE CONTA-NUMERO TO TRANS-CONTA
+           MOVE "TRANSF-SAI" TO TRANS-TIPO
+           MOVE WS-VALOR-TRANSF TO TRANS-VALOR
+           MOVE CONTA-SALDO  TO TRANS-SALDO
+           PERFORM GRAVAR-TRANSACAO
+
+           MOVE WS-DE-NUMERO TO CONTA-NUMERO
+           READ CONTAS RECORD
+              INVALID KEY
+                 DISPLAY "Erro ao reler a conta de destino!"
+                 PERFORM REVERTER-DEBITO-ORIGEM
+                 EXIT PARAGRAPH
+           END-READ
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              PERFORM REVERTER-DEBITO-ORIGEM
+              EXIT PARAGRAPH
+           END-IF
+           ADD WS-VALOR-TRANSF TO CONTA-SALDO
+           REWRITE REG-CONTA
+              INVALID KEY
+                 DISPLAY "Erro ao atualizar a conta de destino!"
+                 PERFORM REVERTER-DEBITO-ORIGEM
+                 EXIT PARAGRAPH
+           END-REWRITE
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              PERFORM REVERTER-DEBITO-ORIGEM
+              EXIT PARAGRAPH
+           END-IF
+           MOVE CONTA-NUMERO TO TRANS-CONTA
+           MOVE "TRANSF-ENT" TO TRANS-TIPO
+           MOVE WS-VALOR-TRANSF TO TRANS-VALOR
+           MOVE CONTA-SALDO  TO TRANS-SALDO
+           PERFORM GRAVAR-TRANSACAO
+
+           DISPLAY "Transferencia realizada."
+           .
+
+       *> Desfaz o debito ja gravado na conta de origem quando a
+       *> perna de destino da transferencia falha depois que a
+       *> origem ja foi atualizada e registrada.
+       REVERTER-DEBITO-ORIGEM.
+           MOVE WS-OR-NUMERO TO CONTA-NUMERO
+           READ CONTAS RECORD
+              INVALID KEY
+                 DISPLAY "Erro ao reverter o debito na conta de "
+                    "origem!"
+                 EXIT PARAGRAPH
+           END-READ
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              DISPLAY "Erro ao reverter o debito na conta de origem!"
+              EXIT PARAGRAPH
+           END-IF
+           ADD WS-VALOR-TRANSF TO CONTA-SALDO
+           REWRITE REG-CONTA
+              INVALID KEY
+                 DISPLAY "Erro ao reverter o debito na conta de "
+                    "origem!"
+           END-REWRITE
+           MOVE CONTA-NUMERO TO TRANS-CONTA
+           MOVE "TRANSF-REV" TO TRANS-TIPO
+           MOVE WS-VALOR-TRANSF TO TRANS-VALOR
+           MOVE CONTA-SALDO  TO TRANS-SALDO
+           PERFORM GRAVAR-TRANSACAO
+           DISPLAY "Debito de origem revertido - transferencia "
+              "cancelada."
+           .
+
+       *> ===============================
+       *> PROCESSAR LOTE DE TRANSACOES
+       *> ===============================
+       PROCESSAR-LOTE.
+           MOVE 0 TO WS-LOTE-ACEITOS
+           MOVE 0 TO WS-LOTE-REJEITADOS
+           OPEN INPUT ENTRADA-LOTE
+           IF FS-ENTRADA NOT = "00"
+              DISPLAY "Arquivo de lote (entrada.dat) nao encontrado."
+           ELSE
+              MOVE "00" TO FS-ENTRADA
+              PERFORM UNTIL FS-ENTRADA NOT = "00"
+                 READ ENTRADA-LOTE NEXT RECORD
+                    AT END MOVE "99" TO FS-ENTRADA
+                    NOT AT END PERFORM PROCESSAR-LINHA-LOTE
+                 END-READ
+              END-PERFORM
+              CLOSE ENTRADA-LOTE
+              DISPLAY "Lote processado."
+              DISPLAY "Aceitos    : " WS-LOTE-ACEITOS
+              DISPLAY "Rejeitados : " WS-LOTE-REJEITADOS
+           END-IF
+           .
+
+       *> ===============================
+       *> PROCESSAR UMA LINHA DO LOTE
+       *> ===============================
+       PROCESSAR-LINHA-LOTE.
+           MOVE ENT-CONTA TO CONTA-NUMERO
+           READ CONTAS RECORD
+              INVALID KEY
+                 ADD 1 TO WS-LOTE-REJEITADOS
+                 EXIT PARAGRAPH
+           END-READ
+
+           PERFORM VERIFICAR-BLOQUEIO-CONTAS
+           IF WS-CONTA-BLOQUEADA = "S"
+              ADD 1 TO WS-LOTE-REJEITADOS
+              EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE ENT-TIPO
+              WHEN "D"
+                 ADD ENT-VALOR TO CONTA-SALDO
+                 REWRITE REG-CONTA
+                 PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                 IF WS-CONTA-BLOQUEADA = "S"
+                    ADD 1 TO WS-LOTE-REJEITADOS
+                 ELSE
+                    MOVE CONTA-NUMERO TO TRANS-CONTA
+                    MOVE "DEPOSITO"   TO TRANS-TIPO
+                    MOVE ENT-VALOR    TO TRANS-VALOR
+                    MOVE CONTA-SALDO  TO TRANS-SALDO
+                    PERFORM GRAVAR-TRANSACAO
+                    ADD 1 TO WS-LOTE-ACEITOS
+                 END-IF
+              WHEN "S"
+                 IF ENT-SENHA NOT = CONTA-SENHA
+                    ADD 1 TO WS-LOTE-REJEITADOS
+                 ELSE
+                    IF ENT-VALOR > CONTA-SALDO + CONTA-LIMITE
+                       ADD 1 TO WS-LOTE-REJEITADOS
+                    ELSE
+                       SUBTRACT ENT-VALOR FROM CONTA-SALDO
+                       REWRITE REG-CONTA
+                       PERFORM VERIFICAR-BLOQUEIO-CONTAS
+                       IF WS-CONTA-BLOQUEADA = "S"
+                          ADD 1 TO WS-LOTE-REJEITADOS
+                       ELSE
+                          MOVE CONTA-NUMERO TO TRANS-CONTA
+                          MOVE "SAQUE"      TO TRANS-TIPO
+                          MOVE ENT-VALOR    TO TRANS-VALOR
+                          MOVE CONTA-SALDO  TO TRANS-SALDO
+                          PERFORM GRAVAR-TRANSACAO
+                          ADD 1 TO WS-LOTE-ACEITOS
+                       END-IF
+                    END-IF
+                 END-IF
+              WHEN OTHER
+                 ADD 1 TO WS-LOTE-REJEITADOS
+           END-EVALUATE
+           .
+
+       *> ===============================
+       *> EXTRATO POR PERIODO
+       *> ===============================
+       EXTRATO-CONTA.
+           DISPLAY "Numero da conta: "
+           ACCEPT CONTA-NUMERO
+           READ CONTAS RECORD
+              INVALID KEY DISPLAY "Conta nao encontrada!"
+              NOT INVALID KEY
+                 DISPLAY "Data inicial (AAAAMMDD): "
+                 ACCEPT WS-DATA-INICIO
+                 DISPLAY "Data final   (AAAAMMDD): "
+                 ACCEPT WS-DATA-FIM
+                 PERFORM IMPRIMIR-EXTRATO
+           END-READ
+           .
+
+       *> ===============================
+       *> IMPRIMIR EXTRATO
+       *> ===============================
+       IMPRIMIR-EXTRATO.
+           MOVE 0   TO WS-SALDO-ABERTURA
+           MOVE 0   TO WS-SALDO-FECHAMENTO
+           MOVE "N" TO WS-ACHOU-MOVIMENTO
+
+           CLOSE TRANSACOES
+           OPEN INPUT TRANSACOES
+
+           DISPLAY "============================================="
+           DISPLAY "EXTRATO DA CONTA " CONTA-NUMERO
+           DISPLAY "PERIODO: " WS-DATA-INICIO " A " WS-DATA-FIM
+           DISPLAY "============================================="
+
+           MOVE "00" TO FS-TRANS
+           PERFORM UNTIL FS-TRANS NOT = "00"
+              READ TRANSACOES NEXT RECORD
+                 AT END MOVE "99" TO FS-TRANS
+                 NOT AT END
+                    IF TRANS-CONTA = CONTA-NUMERO
+                       MOVE TRANS-DATA-HORA(1:8) TO WS-TRANS-DATA
+                       IF WS-TRANS-DATA < WS-DATA-INICIO
+                          MOVE TRANS-SALDO TO WS-SALDO-ABERTURA
+                       ELSE
+                          IF WS-TRANS-DATA NOT > WS-DATA-FIM
+                             MOVE "S" TO WS-ACHOU-MOVIMENTO
+                             DISPLAY TRANS-DATA-HORA ": " TRANS-TIPO
+                                " VALOR " TRANS-VALOR
+                                " SALDO " TRANS-SALDO
+                             MOVE TRANS-SALDO TO WS-SALDO-FECHAMENTO
+                          END-IF
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           IF WS-ACHOU-MOVIMENTO = "N"
+              MOVE WS-SALDO-ABERTURA TO WS-SALDO-FECHAMENTO
+           END-IF
+
+           DISPLAY "---------------------------------------------"
+           DISPLAY "SALDO DE ABERTURA : " WS-SALDO-ABERTURA
+           DISPLAY "SALDO DE FECHAMENTO: " WS-SALDO-FECHAMENTO
+           DISPLAY "==============================================="
+
+           CLOSE TRANSACOES
+           OPEN EXTEND TRANSACOES
+           .
+
+       *> ===============================
+       *> GRAVAR TRANSACAO (TRANSACOES.DAT)
+       *> ===============================
+       GRAVAR-TRANSACAO.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AGORA FROM TIME
+           STRING WS-DATA-HOJE  DELIMITED BY SIZE
+                  WS-HORA-AGORA DELIMITED BY SIZE
+                  INTO TRANS-DATA-HORA
+           END-STRING
+           WRITE REG-TRANSACAO
+           .
+
+       *> ===============================
+       *> VERIFICAR BLOQUEIO DE REGISTRO
+       *> ===============================
+       VERIFICAR-BLOQUEIO-CONTAS.
+           MOVE "N" TO WS-CONTA-BLOQUEADA
+           IF FS = "9D" OR FS = "9E"
+              MOVE "S" TO WS-CONTA-BLOQUEADA
+              DISPLAY "Registro em uso por outro usuario, "
+                 "tente novamente!"
+           END-IF
            .
 
        END PROGRAM BANCO-SIMPLES.
