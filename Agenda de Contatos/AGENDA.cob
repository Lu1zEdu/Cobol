@@ -11,6 +11,12 @@
                RECORD KEY IS CONTATO-COD
                FILE STATUS IS WS-FS.
 
+           SELECT CONTATOS-CSV ASSIGN TO "CONTATOS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
+
+           SELECT ARQ-ORDENACAO ASSIGN TO "ANIVORD.TMP".
+
        DATA DIVISION.
        FILE SECTION.
        FD  CONTATOS.
@@ -19,12 +25,41 @@
            05 CONTATO-NOME     PIC X(30).
            05 CONTATO-TELEFONE PIC X(15).
            05 CONTATO-EMAIL    PIC X(40).
+           05 CONTATO-GRUPO    PIC X(15).
+           05 CONTATO-NASCIMENTO PIC 9(08).
+
+       FD  CONTATOS-CSV.
+       01  REG-CONTATOS-CSV    PIC X(120).
+
+       SD  ARQ-ORDENACAO.
+       01  REG-ORDENACAO.
+           05 ORD-DIAS-RESTANTES PIC 9(03).
+           05 ORD-COD            PIC 9(05).
+           05 ORD-NOME           PIC X(30).
+           05 ORD-NASCIMENTO     PIC 9(08).
 
        WORKING-STORAGE SECTION.
        01  WS-FS              PIC XX.
-       01  WS-OPCAO           PIC 9.
+       01  WS-FS-CSV          PIC XX.
+       01  WS-LINHA-CSV       PIC X(120).
+       01  WS-OPCAO           PIC 99.
        01  WS-COD-PESQUISA    PIC 9(05).
        01  WS-COD-INICIO      PIC 9(05) VALUE 00001.
+       01  WS-NOME-PESQUISA   PIC X(30).
+       01  WS-ACHOU-NOME      PIC X(01).
+       01  WS-TAM-BUSCA       PIC 9(02).
+       01  WS-POS             PIC 9(02).
+       01  WS-GRUPO-PESQUISA  PIC X(15).
+       01  WS-HOJE-NUM        PIC 9(08).
+       01  WS-ANO-HOJE        PIC 9(04).
+       01  WS-NASC-MMDD       PIC 9(04).
+       01  WS-OCORRENCIA      PIC 9(08).
+       01  WS-JULIANO-HOJE    PIC S9(07).
+       01  WS-JULIANO-OCOR    PIC S9(07).
+       01  WS-DIAS-RESTANTES  PIC S9(05).
+       01  WS-ANO-OCORRENCIA  PIC 9(04).
+       01  WS-BISSEXTO        PIC X(01).
+       01  WS-FIM-ORDENACAO   PIC X(01).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -35,7 +70,7 @@
                OPEN I-O CONTATOS
            END-IF.
 
-           PERFORM UNTIL WS-OPCAO = 9
+           PERFORM UNTIL WS-OPCAO = 99
                DISPLAY "=============================="
                DISPLAY "      AGENDA DE CONTATOS"
                DISPLAY "=============================="
@@ -44,7 +79,11 @@
                DISPLAY "3 - Buscar Contato"
                DISPLAY "4 - Alterar Contato"
                DISPLAY "5 - Excluir Contato"
-               DISPLAY "9 - Sair"
+               DISPLAY "6 - Buscar por Nome"
+               DISPLAY "7 - Exportar para CSV"
+               DISPLAY "8 - Listar por Grupo"
+               DISPLAY "9 - Aniversariantes do mes"
+               DISPLAY "99 - Sair"
                DISPLAY "=============================="
                DISPLAY "Escolha uma opcao: "
                ACCEPT WS-OPCAO
@@ -55,7 +94,11 @@
                    WHEN 3 PERFORM BUSCAR-CONTATO
                    WHEN 4 PERFORM ALTERAR-CONTATO
                    WHEN 5 PERFORM EXCLUIR-CONTATO
-                   WHEN 9 DISPLAY "Fechando agenda."
+                   WHEN 6 PERFORM BUSCAR-POR-NOME
+                   WHEN 7 PERFORM EXPORTAR-CSV
+                   WHEN 8 PERFORM LISTAR-POR-GRUPO
+                   WHEN 9 PERFORM ANIVERSARIANTES-PROXIMAS
+                   WHEN 99 DISPLAY "Fechando agenda."
                    WHEN OTHER DISPLAY "Opcao invalida!"
                END-EVALUATE
            END-PERFORM.
@@ -75,6 +118,10 @@
            ACCEPT CONTATO-TELEFONE.
            DISPLAY "Email: "
            ACCEPT CONTATO-EMAIL.
+           DISPLAY "Grupo (ex: Familia, Fornecedores): "
+           ACCEPT CONTATO-GRUPO.
+           DISPLAY "Data de nascimento (AAAAMMDD, 0 se nao souber): "
+           ACCEPT CONTATO-NASCIMENTO.
            WRITE REG-CONTATO
                INVALID KEY DISPLAY "Erro: Codigo de contato ja existe!"
            END-WRITE.
@@ -85,7 +132,8 @@
        *> ===============================
        LISTAR-CONTATOS.
            MOVE "00" TO WS-FS.
-           START CONTATOS KEY NOT LESS THAN WS-COD-INICIO
+           MOVE WS-COD-INICIO TO CONTATO-COD.
+           START CONTATOS KEY NOT LESS THAN CONTATO-COD
                INVALID KEY MOVE "99" TO WS-FS
            END-START.
 
@@ -97,6 +145,7 @@
                        DISPLAY "Nome    : " CONTATO-NOME
                        DISPLAY "Telefone: " CONTATO-TELEFONE
                        DISPLAY "Email   : " CONTATO-EMAIL
+                       DISPLAY "Grupo   : " CONTATO-GRUPO
                        DISPLAY "-------------------------"
                END-READ
            END-PERFORM.
@@ -122,6 +171,115 @@
            END-READ.
            DISPLAY " ".
 
+       *> ===============================
+       *> BUSCAR POR NOME
+       *> ===============================
+       BUSCAR-POR-NOME.
+           DISPLAY "Digite parte do nome a buscar: "
+           ACCEPT WS-NOME-PESQUISA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-PESQUISA))
+               TO WS-TAM-BUSCA.
+
+           MOVE "00" TO WS-FS.
+           MOVE WS-COD-INICIO TO CONTATO-COD.
+           START CONTATOS KEY NOT LESS THAN CONTATO-COD
+               INVALID KEY MOVE "99" TO WS-FS
+           END-START.
+
+           PERFORM UNTIL WS-FS = "99"
+               READ CONTATOS NEXT RECORD
+                   AT END MOVE "99" TO WS-FS
+                   NOT AT END
+                       MOVE "N" TO WS-ACHOU-NOME
+                       PERFORM VARYING WS-POS FROM 1 BY 1
+                          UNTIL WS-POS > (31 - WS-TAM-BUSCA)
+                             OR WS-ACHOU-NOME = "S"
+                          IF CONTATO-NOME (WS-POS:WS-TAM-BUSCA)
+                                = WS-NOME-PESQUISA (1:WS-TAM-BUSCA)
+                             MOVE "S" TO WS-ACHOU-NOME
+                          END-IF
+                       END-PERFORM
+                       IF WS-ACHOU-NOME = "S"
+                          DISPLAY "Codigo  : " CONTATO-COD
+                          DISPLAY "Nome    : " CONTATO-NOME
+                          DISPLAY "Telefone: " CONTATO-TELEFONE
+                          DISPLAY "Email   : " CONTATO-EMAIL
+                          DISPLAY "-------------------------"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY " ".
+
+       *> ===============================
+       *> EXPORTAR CSV
+       *> ===============================
+       EXPORTAR-CSV.
+           OPEN OUTPUT CONTATOS-CSV.
+
+           STRING "CODIGO,NOME,TELEFONE,EMAIL" DELIMITED BY SIZE
+               INTO WS-LINHA-CSV.
+           MOVE WS-LINHA-CSV TO REG-CONTATOS-CSV.
+           WRITE REG-CONTATOS-CSV.
+
+           MOVE "00" TO WS-FS.
+           MOVE WS-COD-INICIO TO CONTATO-COD.
+           START CONTATOS KEY NOT LESS THAN CONTATO-COD
+               INVALID KEY MOVE "99" TO WS-FS
+           END-START.
+
+           PERFORM UNTIL WS-FS = "99"
+               READ CONTATOS NEXT RECORD
+                   AT END MOVE "99" TO WS-FS
+                   NOT AT END
+                       MOVE SPACES TO WS-LINHA-CSV
+                       STRING CONTATO-COD DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(CONTATO-NOME) DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(CONTATO-TELEFONE)
+                             DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FUNCTION TRIM(CONTATO-EMAIL) DELIMITED BY SIZE
+                          INTO WS-LINHA-CSV
+                       END-STRING
+                       MOVE WS-LINHA-CSV TO REG-CONTATOS-CSV
+                       WRITE REG-CONTATOS-CSV
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTATOS-CSV.
+           DISPLAY "Contatos exportados para CONTATOS.CSV".
+           DISPLAY " ".
+
+       *> ===============================
+       *> LISTAR POR GRUPO
+       *> ===============================
+       LISTAR-POR-GRUPO.
+           DISPLAY "Digite o grupo a listar: "
+           ACCEPT WS-GRUPO-PESQUISA.
+
+           MOVE "00" TO WS-FS.
+           MOVE WS-COD-INICIO TO CONTATO-COD.
+           START CONTATOS KEY NOT LESS THAN CONTATO-COD
+               INVALID KEY MOVE "99" TO WS-FS
+           END-START.
+
+           PERFORM UNTIL WS-FS = "99"
+               READ CONTATOS NEXT RECORD
+                   AT END MOVE "99" TO WS-FS
+                   NOT AT END
+                       IF CONTATO-GRUPO = WS-GRUPO-PESQUISA
+                          DISPLAY "Codigo  : " CONTATO-COD
+                          DISPLAY "Nome    : " CONTATO-NOME
+                          DISPLAY "Telefone: " CONTATO-TELEFONE
+                          DISPLAY "Email   : " CONTATO-EMAIL
+                          DISPLAY "Grupo   : " CONTATO-GRUPO
+                          DISPLAY "-------------------------"
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY " ".
+
        *> ===============================
        *> ALTERAR CONTATO
        *> ===============================
@@ -139,9 +297,14 @@
                    ACCEPT CONTATO-TELEFONE
                    DISPLAY "Digite o novo email: "
                    ACCEPT CONTATO-EMAIL
+                   DISPLAY "Digite o novo grupo: "
+                   ACCEPT CONTATO-GRUPO
+                   DISPLAY "Digite a nova data de nascimento: "
+                   ACCEPT CONTATO-NASCIMENTO
                    REWRITE REG-CONTATO
                        INVALID KEY DISPLAY "Erro ao alterar o contato!"
-                       NOT INVALID KEY DISPLAY "Contato alterado com sucesso!"
+                       NOT INVALID KEY
+                          DISPLAY "Contato alterado com sucesso!"
                    END-REWRITE
            END-READ.
            DISPLAY " ".
@@ -160,3 +323,103 @@
                    DISPLAY "Contato excluido com sucesso!"
            END-DELETE.
            DISPLAY " ".
+
+       *> ===============================
+       *> ANIVERSARIANTES PROXIMOS 30 DIAS
+       *> ===============================
+       ANIVERSARIANTES-PROXIMAS.
+           SORT ARQ-ORDENACAO
+               ON ASCENDING KEY ORD-DIAS-RESTANTES
+               INPUT PROCEDURE IS CARREGAR-ANIVERSARIANTES
+               OUTPUT PROCEDURE IS IMPRIMIR-ANIVERSARIANTES.
+           DISPLAY " ".
+
+       CARREGAR-ANIVERSARIANTES.
+           ACCEPT WS-HOJE-NUM FROM DATE YYYYMMDD.
+           MOVE WS-HOJE-NUM (1:4) TO WS-ANO-HOJE.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-HOJE-NUM)
+               TO WS-JULIANO-HOJE.
+
+           MOVE "00" TO WS-FS.
+           MOVE WS-COD-INICIO TO CONTATO-COD.
+           START CONTATOS KEY NOT LESS THAN CONTATO-COD
+               INVALID KEY MOVE "99" TO WS-FS
+           END-START.
+
+           PERFORM UNTIL WS-FS = "99"
+               READ CONTATOS NEXT RECORD
+                   AT END MOVE "99" TO WS-FS
+                   NOT AT END
+                       IF CONTATO-NASCIMENTO NOT = 0
+                          PERFORM CALCULAR-DIAS-ANIVERSARIO
+                          IF WS-DIAS-RESTANTES >= 0
+                             AND WS-DIAS-RESTANTES <= 30
+                             MOVE WS-DIAS-RESTANTES
+                                TO ORD-DIAS-RESTANTES
+                             MOVE CONTATO-COD        TO ORD-COD
+                             MOVE CONTATO-NOME       TO ORD-NOME
+                             MOVE CONTATO-NASCIMENTO TO ORD-NASCIMENTO
+                             RELEASE REG-ORDENACAO
+                          END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CALCULAR-DIAS-ANIVERSARIO.
+           MOVE CONTATO-NASCIMENTO (5:4) TO WS-NASC-MMDD.
+           MOVE WS-ANO-HOJE TO WS-ANO-OCORRENCIA.
+           PERFORM VERIFICAR-ANO-BISSEXTO
+           IF WS-NASC-MMDD = 0229 AND WS-BISSEXTO = "N"
+               COMPUTE WS-OCORRENCIA =
+                   WS-ANO-OCORRENCIA * 10000 + 0301
+           ELSE
+               COMPUTE WS-OCORRENCIA =
+                   WS-ANO-OCORRENCIA * 10000 + WS-NASC-MMDD
+           END-IF.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-OCORRENCIA)
+               TO WS-JULIANO-OCOR.
+           IF WS-JULIANO-OCOR < WS-JULIANO-HOJE
+               ADD 1 TO WS-ANO-OCORRENCIA
+               PERFORM VERIFICAR-ANO-BISSEXTO
+               IF WS-NASC-MMDD = 0229 AND WS-BISSEXTO = "N"
+                   COMPUTE WS-OCORRENCIA =
+                       WS-ANO-OCORRENCIA * 10000 + 0301
+               ELSE
+                   COMPUTE WS-OCORRENCIA =
+                       WS-ANO-OCORRENCIA * 10000 + WS-NASC-MMDD
+               END-IF
+               MOVE FUNCTION INTEGER-OF-DATE(WS-OCORRENCIA)
+                   TO WS-JULIANO-OCOR
+           END-IF.
+           COMPUTE WS-DIAS-RESTANTES =
+               WS-JULIANO-OCOR - WS-JULIANO-HOJE.
+
+       *> Ano bissexto: divisivel por 4, e (nao divisivel por 100
+       *> ou divisivel por 400) - usado para tratar aniversario de
+       *> 29/02 em anos em que fevereiro so tem 28 dias.
+       VERIFICAR-ANO-BISSEXTO.
+           MOVE "N" TO WS-BISSEXTO
+           IF FUNCTION MOD(WS-ANO-OCORRENCIA, 4) = 0
+               IF FUNCTION MOD(WS-ANO-OCORRENCIA, 100) NOT = 0
+                   OR FUNCTION MOD(WS-ANO-OCORRENCIA, 400) = 0
+                   MOVE "S" TO WS-BISSEXTO
+               END-IF
+           END-IF
+           .
+
+       IMPRIMIR-ANIVERSARIANTES.
+           DISPLAY "=====================================".
+           DISPLAY "ANIVERSARIANTES DOS PROXIMOS 30 DIAS".
+           DISPLAY "=====================================".
+           MOVE "N" TO WS-FIM-ORDENACAO.
+           PERFORM UNTIL WS-FIM-ORDENACAO = "S"
+               RETURN ARQ-ORDENACAO
+                   AT END MOVE "S" TO WS-FIM-ORDENACAO
+                   NOT AT END
+                       DISPLAY "Codigo     : " ORD-COD
+                       DISPLAY "Nome       : " ORD-NOME
+                       DISPLAY "Nascimento : " ORD-NASCIMENTO
+                       DISPLAY "Faltam     : " ORD-DIAS-RESTANTES
+                          " dia(s)"
+                       DISPLAY "-------------------------"
+           END-PERFORM.
