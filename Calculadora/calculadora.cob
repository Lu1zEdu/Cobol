@@ -2,15 +2,41 @@
        PROGRAM-ID. CALCULADORA.
        AUTHOR. Luiz.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-HIST ASSIGN TO "calc-hist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HIST.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CALC-HIST.
+       01 REG-HIST.
+           05 HIST-OPERACAO    PIC X(14).
+           05 HIST-NUM1        PIC 9(5)V99.
+           05 HIST-NUM2        PIC 9(5)V99.
+           05 HIST-RESULTADO   PIC 9(10)V99.
+           05 HIST-DATA-HORA   PIC X(14).
+
        WORKING-STORAGE SECTION.
+       77 FS-HIST        PIC XX.
        01 WS-NUM1        PIC 9(5)V99.
        01 WS-NUM2        PIC 9(5)V99.
        01 WS-RESULTADO   PIC 9(10)V99.
        01 WS-OPCAO       PIC 9.
+       01 WS-DATA-HOJE   PIC 9(8).
+       01 WS-HORA-AGORA  PIC 9(8).
+       01 WS-TOTAL       PIC 9(10)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN EXTEND CALC-HIST
+           IF FS-HIST NOT = "00"
+              OPEN OUTPUT CALC-HIST
+              CLOSE CALC-HIST
+              OPEN EXTEND CALC-HIST
+           END-IF
 
            PERFORM UNTIL WS-OPCAO = 5
 
@@ -22,6 +48,10 @@
                DISPLAY "3 - Multiplicar"
                DISPLAY "4 - Dividir"
                DISPLAY "5 - Sair"
+               DISPLAY "6 - Ver Historico"
+               DISPLAY "7 - Percentual"
+               DISPLAY "8 - Raiz Quadrada"
+               DISPLAY "9 - Potenciacao"
                DISPLAY "=============================="
                DISPLAY "Escolha uma opcao: "
                ACCEPT WS-OPCAO
@@ -37,12 +67,21 @@
                        PERFORM DIVIDIR
                    WHEN 5
                        DISPLAY "Encerrando a calculadora."
+                   WHEN 6
+                       PERFORM VER-HISTORICO
+                   WHEN 7
+                       PERFORM PERCENTUAL
+                   WHEN 8
+                       PERFORM RAIZ-QUADRADA
+                   WHEN 9
+                       PERFORM POTENCIACAO
                    WHEN OTHER
                        DISPLAY "Opcao invalida!"
                END-EVALUATE
 
            END-PERFORM.
 
+           CLOSE CALC-HIST.
            STOP RUN.
 
        *> Paragrafo para pedir os numeros
@@ -58,6 +97,7 @@
            PERFORM PEDIR-NUMEROS
            ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULTADO
            DISPLAY "Resultado da Soma: " WS-RESULTADO
+           PERFORM GRAVAR-HISTORICO
            DISPLAY " "
            .
 
@@ -66,6 +106,7 @@
            PERFORM PEDIR-NUMEROS
            SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULTADO
            DISPLAY "Resultado da Subtracao: " WS-RESULTADO
+           PERFORM GRAVAR-HISTORICO
            DISPLAY " "
            .
 
@@ -74,6 +115,7 @@
            PERFORM PEDIR-NUMEROS
            MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
            DISPLAY "Resultado da Multiplicacao: " WS-RESULTADO
+           PERFORM GRAVAR-HISTORICO
            DISPLAY " "
            .
 
@@ -85,7 +127,92 @@
            ELSE
                DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
                DISPLAY "Resultado da Divisao: " WS-RESULTADO
+               PERFORM GRAVAR-HISTORICO
+           END-IF
+           DISPLAY " "
+           .
+
+       *> Operacao PERCENTUAL
+       PERCENTUAL.
+           DISPLAY "Digite o valor base: "
+           ACCEPT WS-NUM1
+           DISPLAY "Digite o percentual: "
+           ACCEPT WS-NUM2
+           COMPUTE WS-RESULTADO = WS-NUM1 * WS-NUM2 / 100
+           COMPUTE WS-TOTAL = WS-NUM1 + WS-RESULTADO
+           DISPLAY "Valor do percentual: " WS-RESULTADO
+           DISPLAY "Total resultante   : " WS-TOTAL
+           PERFORM GRAVAR-HISTORICO
+           DISPLAY " "
+           .
+
+       *> Operacao RAIZ QUADRADA
+       RAIZ-QUADRADA.
+           DISPLAY "Digite o numero: "
+           ACCEPT WS-NUM1
+           MOVE ZERO TO WS-NUM2
+           COMPUTE WS-RESULTADO = FUNCTION SQRT(WS-NUM1)
+           DISPLAY "Resultado da Raiz Quadrada: " WS-RESULTADO
+           PERFORM GRAVAR-HISTORICO
+           DISPLAY " "
+           .
+
+       *> Operacao POTENCIACAO
+       POTENCIACAO.
+           PERFORM PEDIR-NUMEROS
+           COMPUTE WS-RESULTADO = WS-NUM1 ** WS-NUM2
+           DISPLAY "Resultado da Potenciacao: " WS-RESULTADO
+           PERFORM GRAVAR-HISTORICO
+           DISPLAY " "
+           .
+
+       *> Grava a operacao efetuada no historico
+       GRAVAR-HISTORICO.
+           MOVE SPACES TO HIST-OPERACAO
+           EVALUATE WS-OPCAO
+               WHEN 1 MOVE "SOMA"         TO HIST-OPERACAO
+               WHEN 2 MOVE "SUBTRACAO"    TO HIST-OPERACAO
+               WHEN 3 MOVE "MULTIPLICACAO" TO HIST-OPERACAO
+               WHEN 4 MOVE "DIVISAO"      TO HIST-OPERACAO
+               WHEN 7 MOVE "PERCENTUAL"   TO HIST-OPERACAO
+               WHEN 8 MOVE "RAIZ"         TO HIST-OPERACAO
+               WHEN 9 MOVE "POTENCIACAO"  TO HIST-OPERACAO
+           END-EVALUATE
+           MOVE WS-NUM1 TO HIST-NUM1
+           MOVE WS-NUM2 TO HIST-NUM2
+           MOVE WS-RESULTADO TO HIST-RESULTADO
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-AGORA FROM TIME
+           STRING WS-DATA-HOJE  DELIMITED BY SIZE
+                  WS-HORA-AGORA DELIMITED BY SIZE
+                  INTO HIST-DATA-HORA
+           END-STRING
+           WRITE REG-HIST
+           .
+
+       *> Exibe o historico de calculos
+       VER-HISTORICO.
+           CLOSE CALC-HIST
+           OPEN INPUT CALC-HIST
+           IF FS-HIST NOT = "00"
+              DISPLAY "Nenhum historico encontrado."
+           ELSE
+              DISPLAY "========= HISTORICO DE CALCULOS ========="
+              PERFORM UNTIL FS-HIST = "10"
+                  READ CALC-HIST NEXT RECORD
+                      AT END MOVE "10" TO FS-HIST
+                      NOT AT END
+                          DISPLAY "Operacao : " HIST-OPERACAO
+                          DISPLAY "Num1     : " HIST-NUM1
+                          DISPLAY "Num2     : " HIST-NUM2
+                          DISPLAY "Resultado: " HIST-RESULTADO
+                          DISPLAY "Data/Hora: " HIST-DATA-HORA
+                          DISPLAY "-------------------------"
+                  END-READ
+              END-PERFORM
            END-IF
+           CLOSE CALC-HIST
+           OPEN EXTEND CALC-HIST
            DISPLAY " "
            .
 
