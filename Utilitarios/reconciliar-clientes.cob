@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIAR-CLIENTES.
+       AUTHOR. Luiz.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-A ASSIGN TO "../Sistema Simples/CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-COD-A
+               FILE STATUS IS WS-FS-A.
+
+           SELECT CLIENTES-B ASSIGN TO "../Sistema/CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-COD-B
+               FILE STATUS IS WS-FS-B.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-A.
+       01  REG-CLIENTE-A.
+           05 CLI-COD-A    PIC 9(05).
+           05 CLI-NOME-A   PIC X(30).
+           05 CLI-EMAIL-A  PIC X(40).
+           05 CLI-CPF-A    PIC X(11).
+
+       FD  CLIENTES-B.
+       01  REG-CLIENTE-B.
+           05 CLI-COD-B      PIC 9(05).
+           05 CLI-NOME-B     PIC X(30).
+           05 CLI-EMAIL-B    PIC X(40).
+           05 CLI-CPF-B      PIC X(11).
+           05 CLI-LIMITE-B   PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-A          PIC XX.
+       01 WS-FS-B          PIC XX.
+       01 WS-DIVERGENTE    PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CLIENTES-A
+           IF WS-FS-A NOT = "00"
+              DISPLAY "Aviso: CLIENTES.DAT (Sistema Simples) "
+                 "nao encontrado."
+           END-IF
+
+           OPEN INPUT CLIENTES-B
+           IF WS-FS-B NOT = "00"
+              DISPLAY "Aviso: CLIENTES.DAT (Sistema) nao encontrado."
+           END-IF
+
+           IF WS-FS-A = "00" AND WS-FS-B = "00"
+              DISPLAY "===== RECONCILIACAO DE CLIENTES ====="
+              PERFORM COMPARAR-A-CONTRA-B
+              PERFORM COMPARAR-B-SOMENTE
+              DISPLAY "======================================="
+           ELSE
+              DISPLAY "Reconciliacao nao executada: "
+                 "um dos arquivos esta ausente."
+           END-IF
+
+           IF WS-FS-A = "00"
+              CLOSE CLIENTES-A
+           END-IF
+           IF WS-FS-B = "00"
+              CLOSE CLIENTES-B
+           END-IF
+
+           DISPLAY "Reconciliacao concluida."
+           STOP RUN.
+
+       *> -------------------------------------------
+       *> CLIENTES SO EM A, OU DIVERGENTES EM A E B
+       *> -------------------------------------------
+       COMPARAR-A-CONTRA-B.
+           MOVE ZERO TO CLI-COD-A
+           START CLIENTES-A KEY NOT LESS THAN CLI-COD-A
+              INVALID KEY MOVE "99" TO WS-FS-A
+           END-START
+
+           PERFORM UNTIL WS-FS-A NOT = "00"
+              READ CLIENTES-A NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-A
+                 NOT AT END
+                    PERFORM VERIFICAR-CLIENTE-EM-B
+              END-READ
+           END-PERFORM
+           .
+
+       VERIFICAR-CLIENTE-EM-B.
+           MOVE CLI-COD-A TO CLI-COD-B
+           READ CLIENTES-B KEY IS CLI-COD-B
+              INVALID KEY
+                 DISPLAY "Cliente " CLI-COD-A
+                    " presente apenas em Sistema Simples"
+              NOT INVALID KEY
+                 PERFORM COMPARAR-CAMPOS-CLIENTE
+           END-READ
+           .
+
+       COMPARAR-CAMPOS-CLIENTE.
+           MOVE "N" TO WS-DIVERGENTE
+           IF CLI-NOME-A NOT = CLI-NOME-B
+              MOVE "S" TO WS-DIVERGENTE
+           END-IF
+           IF CLI-EMAIL-A NOT = CLI-EMAIL-B
+              MOVE "S" TO WS-DIVERGENTE
+           END-IF
+           IF CLI-CPF-A NOT = CLI-CPF-B
+              MOVE "S" TO WS-DIVERGENTE
+           END-IF
+
+           IF WS-DIVERGENTE = "S"
+              DISPLAY "Cliente " CLI-COD-A " com dados divergentes:"
+              DISPLAY "  Sistema Simples: " CLI-NOME-A " / "
+                 CLI-EMAIL-A " / " CLI-CPF-A
+              DISPLAY "  Sistema        : " CLI-NOME-B " / "
+                 CLI-EMAIL-B " / " CLI-CPF-B
+           END-IF
+           .
+
+       *> -------------------------------------------
+       *> CLIENTES SO EM B
+       *> -------------------------------------------
+       COMPARAR-B-SOMENTE.
+           MOVE ZERO TO CLI-COD-B
+           START CLIENTES-B KEY NOT LESS THAN CLI-COD-B
+              INVALID KEY MOVE "99" TO WS-FS-B
+           END-START
+
+           PERFORM UNTIL WS-FS-B NOT = "00"
+              READ CLIENTES-B NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-B
+                 NOT AT END
+                    MOVE CLI-COD-B TO CLI-COD-A
+                    READ CLIENTES-A KEY IS CLI-COD-A
+                       INVALID KEY
+                          DISPLAY "Cliente " CLI-COD-B
+                             " presente apenas em Sistema"
+                    END-READ
+              END-READ
+           END-PERFORM
+           .
+
+       END PROGRAM RECONCILIAR-CLIENTES.
