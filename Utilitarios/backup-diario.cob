@@ -0,0 +1,486 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-DIARIO.
+       AUTHOR. Luiz.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS ASSIGN TO
+               "../Sistema Bancario Simples/contas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTA-NUMERO
+               FILE STATUS IS WS-FS-CONTAS.
+
+           SELECT CLIENTES ASSIGN TO "../Sistema/CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-COD
+               FILE STATUS IS WS-FS-CLIENTES.
+
+           SELECT CLIENTES-SIMPLES ASSIGN TO
+               "../Sistema Simples/CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLI-COD-SIMPLES
+               FILE STATUS IS WS-FS-CLI-SIMPLES.
+
+           SELECT PEDIDOS ASSIGN TO "../Sistema/PEDIDOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PED-COD
+               FILE STATUS IS WS-FS-PEDIDOS.
+
+           SELECT ITENS-PEDIDO ASSIGN TO "../Sistema/ITENS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ITEM-CHAVE
+               FILE STATUS IS WS-FS-ITENS.
+
+           SELECT CONTROLE ASSIGN TO "../Sistema/CONTROLE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTRL-CHAVE
+               FILE STATUS IS WS-FS-CONTROLE.
+
+           SELECT CONTROLE-SIMPLES ASSIGN TO
+               "../Sistema Simples/CONTROLE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTRL-CHAVE-SIMPLES
+               FILE STATUS IS WS-FS-CONTROLE-SIMPLES.
+
+           SELECT CONTATOS ASSIGN TO
+               "../Agenda de Contatos/CONTATOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CONTATO-COD
+               FILE STATUS IS WS-FS-CONTATOS.
+
+           SELECT CONTAS-BKP ASSIGN TO WS-ARQ-CONTAS-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTAS-BKP.
+
+           SELECT CLIENTES-BKP ASSIGN TO WS-ARQ-CLIENTES-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLIENTES-BKP.
+
+           SELECT CLIENTES-SIMPLES-BKP ASSIGN TO
+               WS-ARQ-CLI-SIMPLES-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CLI-SIMPLES-BKP.
+
+           SELECT PEDIDOS-BKP ASSIGN TO WS-ARQ-PEDIDOS-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PEDIDOS-BKP.
+
+           SELECT ITENS-BKP ASSIGN TO WS-ARQ-ITENS-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ITENS-BKP.
+
+           SELECT CONTROLE-BKP ASSIGN TO WS-ARQ-CONTROLE-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTROLE-BKP.
+
+           SELECT CONTROLE-SIMPLES-BKP ASSIGN TO
+               WS-ARQ-CTRL-SIMPLES-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTRL-SIMPLES-BKP.
+
+           SELECT CONTATOS-BKP ASSIGN TO WS-ARQ-CONTATOS-BKP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTATOS-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTAS.
+       01  REG-CONTA.
+           05 CONTA-NUMERO     PIC 9(6).
+           05 CONTA-NOME       PIC X(30).
+           05 CONTA-SALDO      PIC S9(7)V99.
+           05 CONTA-LIMITE     PIC 9(7)V99.
+           05 CONTA-SENHA      PIC X(04).
+
+       FD  CLIENTES.
+       01  REG-CLIENTE.
+           05 CLI-COD      PIC 9(05).
+           05 CLI-NOME     PIC X(30).
+           05 CLI-EMAIL    PIC X(40).
+           05 CLI-CPF      PIC X(11).
+           05 CLI-LIMITE-CREDITO PIC 9(7)V99.
+
+       FD  CLIENTES-SIMPLES.
+       01  REG-CLIENTE-SIMPLES.
+           05 CLI-COD-SIMPLES      PIC 9(05).
+           05 CLI-NOME-SIMPLES     PIC X(30).
+           05 CLI-EMAIL-SIMPLES    PIC X(40).
+           05 CLI-CPF-SIMPLES      PIC X(11).
+
+       FD  PEDIDOS.
+       01  REG-PEDIDO.
+           05 PED-COD        PIC 9(05).
+           05 CLI-COD-P      PIC 9(05).
+           05 PED-DATA       PIC X(10).
+           05 PED-VALOR      PIC 9(7)V99.
+           05 PED-STATUS     PIC X(10).
+           05 PED-VENCIMENTO PIC 9(08).
+
+       FD  ITENS-PEDIDO.
+       01  REG-ITEM.
+           05 ITEM-CHAVE.
+              10 ITEM-PED-COD     PIC 9(05).
+              10 ITEM-SEQ         PIC 9(03).
+           05 ITEM-PRODUTO-COD    PIC 9(05).
+           05 ITEM-DESCRICAO      PIC X(30).
+           05 ITEM-QUANTIDADE     PIC 9(05).
+           05 ITEM-VALOR-UNIT     PIC 9(7)V99.
+
+       FD  CONTROLE.
+       01  REG-CONTROLE.
+           05 CTRL-CHAVE       PIC X(10).
+           05 CTRL-ULTIMO-COD  PIC 9(05).
+
+       FD  CONTROLE-SIMPLES.
+       01  REG-CONTROLE-SIMPLES.
+           05 CTRL-CHAVE-SIMPLES       PIC X(10).
+           05 CTRL-ULTIMO-COD-SIMPLES  PIC 9(05).
+
+       FD  CONTATOS.
+       01  REG-CONTATO.
+           05 CONTATO-COD        PIC 9(05).
+           05 CONTATO-NOME       PIC X(30).
+           05 CONTATO-TELEFONE   PIC X(15).
+           05 CONTATO-EMAIL      PIC X(40).
+           05 CONTATO-GRUPO      PIC X(15).
+           05 CONTATO-NASCIMENTO PIC 9(08).
+
+       FD  CONTAS-BKP.
+       01  REG-CONTAS-BKP        PIC X(58).
+
+       FD  CLIENTES-BKP.
+       01  REG-CLIENTES-BKP      PIC X(95).
+
+       FD  CLIENTES-SIMPLES-BKP.
+       01  REG-CLI-SIMPLES-BKP   PIC X(86).
+
+       FD  PEDIDOS-BKP.
+       01  REG-PEDIDOS-BKP       PIC X(47).
+
+       FD  ITENS-BKP.
+       01  REG-ITENS-BKP         PIC X(57).
+
+       FD  CONTROLE-BKP.
+       01  REG-CONTROLE-BKP      PIC X(15).
+
+       FD  CONTROLE-SIMPLES-BKP.
+       01  REG-CTRL-SIMPLES-BKP  PIC X(15).
+
+       FD  CONTATOS-BKP.
+       01  REG-CONTATOS-BKP      PIC X(113).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CONTAS          PIC XX.
+       01 WS-FS-CLIENTES        PIC XX.
+       01 WS-FS-PEDIDOS         PIC XX.
+       01 WS-FS-ITENS           PIC XX.
+       01 WS-FS-CONTROLE        PIC XX.
+       01 WS-FS-CONTROLE-SIMPLES PIC XX.
+       01 WS-FS-CONTATOS        PIC XX.
+       01 WS-FS-CLI-SIMPLES     PIC XX.
+       01 WS-FS-CONTAS-BKP      PIC XX.
+       01 WS-FS-CLIENTES-BKP    PIC XX.
+       01 WS-FS-PEDIDOS-BKP     PIC XX.
+       01 WS-FS-ITENS-BKP       PIC XX.
+       01 WS-FS-CONTROLE-BKP    PIC XX.
+       01 WS-FS-CTRL-SIMPLES-BKP PIC XX.
+       01 WS-FS-CONTATOS-BKP    PIC XX.
+       01 WS-FS-CLI-SIMPLES-BKP PIC XX.
+       01 WS-DATA-HOJE          PIC 9(08).
+       01 WS-ARQ-CONTAS-BKP     PIC X(30).
+       01 WS-ARQ-CLIENTES-BKP   PIC X(30).
+       01 WS-ARQ-PEDIDOS-BKP    PIC X(30).
+       01 WS-ARQ-ITENS-BKP      PIC X(30).
+       01 WS-ARQ-CONTROLE-BKP   PIC X(30).
+       01 WS-ARQ-CTRL-SIMPLES-BKP PIC X(30).
+       01 WS-ARQ-CONTATOS-BKP   PIC X(30).
+       01 WS-ARQ-CLI-SIMPLES-BKP PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+           STRING "CONTAS-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-CONTAS-BKP
+           END-STRING
+
+           STRING "CLIENTES-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-CLIENTES-BKP
+           END-STRING
+
+           STRING "PEDIDOS-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-PEDIDOS-BKP
+           END-STRING
+
+           STRING "CONTATOS-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-CONTATOS-BKP
+           END-STRING
+
+           STRING "CLISIMPLES-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-CLI-SIMPLES-BKP
+           END-STRING
+
+           STRING "ITENS-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-ITENS-BKP
+           END-STRING
+
+           STRING "CONTROLE-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-CONTROLE-BKP
+           END-STRING
+
+           STRING "CTRLSIMPLES-" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  ".BKP" DELIMITED BY SIZE
+                  INTO WS-ARQ-CTRL-SIMPLES-BKP
+           END-STRING
+
+           PERFORM EXPORTAR-CONTAS
+           PERFORM EXPORTAR-CLIENTES
+           PERFORM EXPORTAR-CLIENTES-SIMPLES
+           PERFORM EXPORTAR-PEDIDOS
+           PERFORM EXPORTAR-ITENS
+           PERFORM EXPORTAR-CONTROLE
+           PERFORM EXPORTAR-CONTROLE-SIMPLES
+           PERFORM EXPORTAR-CONTATOS
+
+           DISPLAY "Backup diario concluido."
+           STOP RUN.
+
+       *> -------------------------
+       *> EXPORTAR CONTAS
+       *> -------------------------
+       EXPORTAR-CONTAS.
+           OPEN INPUT CONTAS
+           IF WS-FS-CONTAS NOT = "00"
+              DISPLAY "Aviso: contas.dat nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CONTAS-BKP
+
+           MOVE "00" TO WS-FS-CONTAS
+           PERFORM UNTIL WS-FS-CONTAS NOT = "00"
+              READ CONTAS NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-CONTAS
+                 NOT AT END
+                    WRITE REG-CONTAS-BKP FROM REG-CONTA
+              END-READ
+           END-PERFORM
+
+           CLOSE CONTAS
+           CLOSE CONTAS-BKP
+           DISPLAY "contas.dat copiado para " WS-ARQ-CONTAS-BKP
+           .
+
+       *> -------------------------
+       *> EXPORTAR CLIENTES
+       *> -------------------------
+       EXPORTAR-CLIENTES.
+           OPEN INPUT CLIENTES
+           IF WS-FS-CLIENTES NOT = "00"
+              DISPLAY "Aviso: CLIENTES.DAT nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CLIENTES-BKP
+
+           MOVE "00" TO WS-FS-CLIENTES
+           PERFORM UNTIL WS-FS-CLIENTES NOT = "00"
+              READ CLIENTES NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-CLIENTES
+                 NOT AT END
+                    WRITE REG-CLIENTES-BKP FROM REG-CLIENTE
+              END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES
+           CLOSE CLIENTES-BKP
+           DISPLAY "CLIENTES.DAT copiado para " WS-ARQ-CLIENTES-BKP
+           .
+
+       *> -------------------------
+       *> EXPORTAR CLIENTES (SISTEMA SIMPLES)
+       *> -------------------------
+       EXPORTAR-CLIENTES-SIMPLES.
+           OPEN INPUT CLIENTES-SIMPLES
+           IF WS-FS-CLI-SIMPLES NOT = "00"
+              DISPLAY "Aviso: CLIENTES.DAT (Sistema Simples) "
+                 "nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CLIENTES-SIMPLES-BKP
+
+           MOVE "00" TO WS-FS-CLI-SIMPLES
+           PERFORM UNTIL WS-FS-CLI-SIMPLES NOT = "00"
+              READ CLIENTES-SIMPLES NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-CLI-SIMPLES
+                 NOT AT END
+                    WRITE REG-CLI-SIMPLES-BKP
+                       FROM REG-CLIENTE-SIMPLES
+              END-READ
+           END-PERFORM
+
+           CLOSE CLIENTES-SIMPLES
+           CLOSE CLIENTES-SIMPLES-BKP
+           DISPLAY "CLIENTES.DAT (Sistema Simples) copiado para "
+              WS-ARQ-CLI-SIMPLES-BKP
+           .
+
+       *> -------------------------
+       *> EXPORTAR PEDIDOS
+       *> -------------------------
+       EXPORTAR-PEDIDOS.
+           OPEN INPUT PEDIDOS
+           IF WS-FS-PEDIDOS NOT = "00"
+              DISPLAY "Aviso: PEDIDOS.DAT nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT PEDIDOS-BKP
+
+           MOVE "00" TO WS-FS-PEDIDOS
+           PERFORM UNTIL WS-FS-PEDIDOS NOT = "00"
+              READ PEDIDOS NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-PEDIDOS
+                 NOT AT END
+                    WRITE REG-PEDIDOS-BKP FROM REG-PEDIDO
+              END-READ
+           END-PERFORM
+
+           CLOSE PEDIDOS
+           CLOSE PEDIDOS-BKP
+           DISPLAY "PEDIDOS.DAT copiado para " WS-ARQ-PEDIDOS-BKP
+           .
+
+       *> -------------------------
+       *> EXPORTAR ITENS DO PEDIDO
+       *> -------------------------
+       EXPORTAR-ITENS.
+           OPEN INPUT ITENS-PEDIDO
+           IF WS-FS-ITENS NOT = "00"
+              DISPLAY "Aviso: ITENS.DAT nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT ITENS-BKP
+
+           MOVE "00" TO WS-FS-ITENS
+           PERFORM UNTIL WS-FS-ITENS NOT = "00"
+              READ ITENS-PEDIDO NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-ITENS
+                 NOT AT END
+                    WRITE REG-ITENS-BKP FROM REG-ITEM
+              END-READ
+           END-PERFORM
+
+           CLOSE ITENS-PEDIDO
+           CLOSE ITENS-BKP
+           DISPLAY "ITENS.DAT copiado para " WS-ARQ-ITENS-BKP
+           .
+
+       *> -------------------------
+       *> EXPORTAR CONTROLE (SISTEMA)
+       *> -------------------------
+       EXPORTAR-CONTROLE.
+           OPEN INPUT CONTROLE
+           IF WS-FS-CONTROLE NOT = "00"
+              DISPLAY "Aviso: CONTROLE.DAT nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CONTROLE-BKP
+
+           MOVE "00" TO WS-FS-CONTROLE
+           PERFORM UNTIL WS-FS-CONTROLE NOT = "00"
+              READ CONTROLE NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-CONTROLE
+                 NOT AT END
+                    WRITE REG-CONTROLE-BKP FROM REG-CONTROLE
+              END-READ
+           END-PERFORM
+
+           CLOSE CONTROLE
+           CLOSE CONTROLE-BKP
+           DISPLAY "CONTROLE.DAT copiado para " WS-ARQ-CONTROLE-BKP
+           .
+
+       *> -------------------------
+       *> EXPORTAR CONTROLE (SISTEMA SIMPLES)
+       *> -------------------------
+       EXPORTAR-CONTROLE-SIMPLES.
+           OPEN INPUT CONTROLE-SIMPLES
+           IF WS-FS-CONTROLE-SIMPLES NOT = "00"
+              DISPLAY "Aviso: CONTROLE.DAT (Sistema Simples) "
+                 "nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CONTROLE-SIMPLES-BKP
+
+           MOVE "00" TO WS-FS-CONTROLE-SIMPLES
+           PERFORM UNTIL WS-FS-CONTROLE-SIMPLES NOT = "00"
+              READ CONTROLE-SIMPLES NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-CONTROLE-SIMPLES
+                 NOT AT END
+                    WRITE REG-CTRL-SIMPLES-BKP
+                       FROM REG-CONTROLE-SIMPLES
+              END-READ
+           END-PERFORM
+
+           CLOSE CONTROLE-SIMPLES
+           CLOSE CONTROLE-SIMPLES-BKP
+           DISPLAY "CONTROLE.DAT (Sistema Simples) copiado para "
+              WS-ARQ-CTRL-SIMPLES-BKP
+           .
+
+       *> -------------------------
+       *> EXPORTAR CONTATOS
+       *> -------------------------
+       EXPORTAR-CONTATOS.
+           OPEN INPUT CONTATOS
+           IF WS-FS-CONTATOS NOT = "00"
+              DISPLAY "Aviso: CONTATOS.DAT nao encontrado."
+              EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT CONTATOS-BKP
+
+           MOVE "00" TO WS-FS-CONTATOS
+           PERFORM UNTIL WS-FS-CONTATOS NOT = "00"
+              READ CONTATOS NEXT RECORD
+                 AT END MOVE "99" TO WS-FS-CONTATOS
+                 NOT AT END
+                    WRITE REG-CONTATOS-BKP FROM REG-CONTATO
+              END-READ
+           END-PERFORM
+
+           CLOSE CONTATOS
+           CLOSE CONTATOS-BKP
+           DISPLAY "CONTATOS.DAT copiado para " WS-ARQ-CONTATOS-BKP
+           .
+
+       END PROGRAM BACKUP-DIARIO.
